@@ -0,0 +1,406 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.      COVLOOK.
+       AUTHOR.          ALTON GOODMAN.
+      *
+      * SINGLE-COUNTRY AD HOC LOOKUP UTILITY.  TAKES A COUNTRY CODE
+      * FROM A SYSIN CONTROL CARD, SCANS THE SAME COVID19 CSV FEED
+      * AS COVID19 AND COVRANK, AND PRINTS JUST THAT COUNTRY'S
+      * TODAY FIGURES PLUS ITS PRIOR-DAY HISTORY TOTALS FOR A QUICK
+      * "WHAT IS <COUNTRY>'S COUNT TODAY" ANSWER WITHOUT RUNNING THE
+      * FULL MULTI-PAGE REPORT.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  AG  NEW PROGRAM.
+      *
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-LINE ASSIGN TO PRTLINE
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT COVID-CSV ASSIGN TO COVID19
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL CONTROL-CARD ASSIGN TO SYSIN
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL HISTORY-IN ASSIGN TO HISTIN
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS SEQUENTIAL.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  PRINT-LINE RECORDING MODE IS F.
+      *
+       01  PRT-RCD.
+           05  PRT-LABEL                        PIC X(12).
+           05  FILLER                           PIC X(02).
+           05  PRT-COUNTRY                      PIC X(20).
+           05  FILLER                           PIC X(01).
+           05  PRT-CC                           PIC X(02).
+           05  FILLER                           PIC X(03).
+           05  PRT-NEW-CC                       PIC ZZZ,ZZZ,ZZZ,ZZ9.
+           05  FILLER                           PIC X(02).
+           05  PRT-TOTAL-CC                     PIC ZZZ,ZZZ,ZZZ,ZZ9.
+           05  FILLER                           PIC X(02).
+           05  PRT-TOTAL-DEATHS                 PIC ZZZ,ZZZ,ZZZ,ZZ9.
+           05  FILLER                           PIC X(02).
+           05  PRT-TOTAL-RECVR                  PIC ZZZ,ZZZ,ZZZ,ZZ9.
+           05  FILLER                           PIC X(06).
+      *
+      * ALTERNATE VIEW OF PRT-RCD USED FOR WIDE ADVISORY MESSAGES
+      * THAT DO NOT FIT IN ANY ONE DETAIL COLUMN.
+      *
+       01  PRT-RCD-MSG REDEFINES PRT-RCD.
+           05  PRT-MSG-TEXT                     PIC X(112).
+      *
+       FD  COVID-CSV RECORDING MODE IS V
+           RECORD IS VARYING FROM 1 TO 296 CHARACTERS
+           DEPENDING ON COVID-RCD-LENGTH
+           BLOCK 0
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS COVID-RCD.
+       01  COVID-RCD                            PIC X(296).
+      *
+      * SYSIN CONTROL CARD - THE TWO-CHARACTER COUNTRY CODE TO LOOK
+      * UP, USING THE SAME CC- NAMING AS COVID19'S CONTROL CARD.
+      *
+       FD  CONTROL-CARD RECORDING MODE IS F.
+       01  CONTROL-CARD-REC.
+           05  CC-LOOKUP-CC                     PIC X(02).
+           05  FILLER                           PIC X(78).
+      *
+      * PRIOR DAY'S GENERATION OF COVID19'S HISTORY FILE.
+      *
+       FD  HISTORY-IN RECORDING MODE IS F.
+       01  HIST-IN-REC.
+           05  HIST-IN-CC                       PIC X(02).
+           05  HIST-IN-COUNTRY                  PIC X(20).
+           05  HIST-IN-TOTAL-CC                 PIC 9(12).
+           05  HIST-IN-TOTAL-DEATHS             PIC 9(12).
+           05  HIST-IN-TOTAL-RECVR              PIC 9(12).
+      *
+      *-------------------
+       WORKING-STORAGE SECTION.
+      *-------------------
+       01  WS-TITLE-LINE                        PIC X(60)
+           VALUE SPACES.
+       01  HEADER-2.
+           05  FILLER                           PIC X(01)
+                VALUE SPACE.
+           05  FILLER                           PIC X(12)
+                VALUE SPACE.
+           05  FILLER                           PIC X(07)
+                VALUE "COUNTRY".
+           05  FILLER                           PIC X(14)
+                VALUE SPACE.
+           05  FILLER                           PIC X(04)
+                VALUE "CODE".
+           05  FILLER                           PIC X(04)
+                VALUE SPACE.
+           05  FILLER                           PIC X(08)
+                VALUE "NEW CASE".
+           05  FILLER                           PIC X(08)
+                VALUE SPACE.
+           05  FILLER                           PIC X(10)
+                VALUE "TOTAL CASE".
+           05  FILLER                           PIC X(06)
+                VALUE SPACE.
+           05  FILLER                           PIC X(12)
+                VALUE "TOTAL DEATHS".
+           05  FILLER                           PIC X(03)
+                VALUE SPACE.
+           05  FILLER                           PIC X(10)
+                VALUE "TOTAL RECV".
+       01  HEADER-5                             PIC X(100)
+           VALUE ALL "=".
+      *
+       01  WS-COVID-RCD                         PIC X(296)
+           VALUE SPACES.
+      *
+       01  WS-UNSTRING-FIELDS.
+           05  WS-UN-COUNTRY                    PIC X(20).
+           05  WS-UN-CC                         PIC X(02).
+           05  WS-UN-SLUG                       PIC X(50).
+           05  WS-UN-NEW-CC                     PIC X(12).
+           05  WS-UN-TOTAL-CC                   PIC X(12).
+           05  WS-UN-NEW-DEATHS                 PIC X(12).
+           05  WS-UN-TOTAL-DEATHS               PIC X(12).
+           05  WS-UN-NEW-RECVR                  PIC X(12).
+           05  WS-UN-TOTAL-RECVR                PIC X(12).
+           05  WS-UN-TIMESTAMP.
+               10  WS-UN-DATE                   PIC X(10).
+               10  WS-UN-TIME                   PIC X(09).
+      *
+      * LENGTH OF EACH NUMERIC FIELD AS EXTRACTED BY THE UNSTRING,
+      * USED TO VALIDATE THE FIELD WITHOUT BEING FOOLED BY THE
+      * TRAILING BLANKS A SHORT VALUE LEAVES BEHIND - SAME CHECK
+      * COVID19 RUNS AGAINST THIS SAME FEED.
+      *
+       01  WS-FIELD-LENGTHS.
+           05  WS-LEN-NEW-CC                    PIC 9(03).
+           05  WS-LEN-TOTAL-CC                  PIC 9(03).
+           05  WS-LEN-TOTAL-DEATHS              PIC 9(03).
+           05  WS-LEN-TOTAL-RECVR               PIC 9(03).
+       01  WS-VALID-RECORD                      PIC X(01).
+      *
+       01  FLAGS.
+           05  LAST-REC                         PIC X(01) VALUE 'N'.
+           05  LAST-HIST-REC                    PIC X(01) VALUE 'N'.
+           05  WS-TODAY-FOUND                   PIC X(01) VALUE 'N'.
+           05  WS-HIST-FOUND                    PIC X(01) VALUE 'N'.
+           05  WS-NO-LOOKUP-CC                  PIC X(01) VALUE 'N'.
+      *
+       01  COUNTERS.
+           05  RCD-IN                           PIC S9(07) COMP
+               VALUE ZERO.
+           05  WS-REJECT-CNT                    PIC S9(07) COMP
+               VALUE ZERO.
+      *
+       01  WS-WORK.
+           05  COVID-RCD-LENGTH                 PIC 9(07) COMP
+               VALUE ZERO.
+      *
+       01  WS-PRIOR-HIST.
+           05  WS-PRIOR-TOTAL-CC                PIC 9(12).
+           05  WS-PRIOR-TOTAL-DEATHS            PIC 9(12).
+           05  WS-PRIOR-TOTAL-RECVR             PIC 9(12).
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+      *
+       0000-MAINLINE.
+           PERFORM 1100-READ-CONTROL-CARD THRU 1100-EXIT.
+           IF WS-NO-LOOKUP-CC = 'Y'
+               DISPLAY
+                   "COVLOOK REQUIRES A 2-CHARACTER COUNTRY CODE ON ",
+                   "THE SYSIN CONTROL CARD - NONE SUPPLIED."
+           ELSE
+               PERFORM 2000-OPEN-FILES THRU 2000-EXIT
+               PERFORM 2500-LOAD-HISTORY THRU 2500-EXIT
+               PERFORM 4000-WRITE-HEADERS THRU 4000-EXIT
+      *
+      * READ THE CSV TWICE TO CONSUME THE COLUMN HEADER ROW, THE
+      * SAME WAY COVID19 DOES.
+      *
+               PERFORM 5000-READ-CSV THRU 5000-EXIT
+                   2 TIMES
+               PERFORM 3500-SCAN-COVID THRU 3500-EXIT
+                   UNTIL LAST-REC = 'Y'
+               PERFORM 8000-WRITE-PRIOR-DAY THRU 8000-EXIT
+               PERFORM 3000-CLOSE THRU 3000-EXIT
+           END-IF.
+           GOBACK.
+      *
+       1100-READ-CONTROL-CARD.
+           MOVE SPACES TO CONTROL-CARD-REC.
+           OPEN INPUT CONTROL-CARD.
+           READ CONTROL-CARD
+               AT END CONTINUE
+           END-READ.
+           CLOSE CONTROL-CARD.
+           IF CC-LOOKUP-CC = SPACES
+               MOVE 'Y' TO WS-NO-LOOKUP-CC
+           END-IF.
+       1100-EXIT.
+           EXIT.
+      *
+       2000-OPEN-FILES.
+           OPEN INPUT COVID-CSV.
+           OPEN OUTPUT PRINT-LINE.
+       2000-EXIT.
+           EXIT.
+      *
+      * SCAN YESTERDAY'S HISTORY GENERATION FOR JUST THE REQUESTED
+      * COUNTRY, RATHER THAN LOADING THE WHOLE FILE INTO A TABLE -
+      * THIS UTILITY ONLY EVER NEEDS THE ONE COUNTRY.
+      *
+       2500-LOAD-HISTORY.
+           MOVE 'N' TO LAST-HIST-REC.
+           MOVE 'N' TO WS-HIST-FOUND.
+           OPEN INPUT HISTORY-IN.
+           PERFORM 2510-READ-ONE-HIST THRU 2510-EXIT
+               UNTIL LAST-HIST-REC = 'Y' OR WS-HIST-FOUND = 'Y'.
+           CLOSE HISTORY-IN.
+       2500-EXIT.
+           EXIT.
+      *
+       2510-READ-ONE-HIST.
+           READ HISTORY-IN
+               AT END MOVE 'Y' TO LAST-HIST-REC
+           END-READ.
+           IF LAST-HIST-REC NOT = 'Y'
+               IF HIST-IN-CC = CC-LOOKUP-CC
+                   MOVE 'Y' TO WS-HIST-FOUND
+                   MOVE HIST-IN-TOTAL-CC     TO WS-PRIOR-TOTAL-CC
+                   MOVE HIST-IN-TOTAL-DEATHS
+                       TO WS-PRIOR-TOTAL-DEATHS
+                   MOVE HIST-IN-TOTAL-RECVR
+                       TO WS-PRIOR-TOTAL-RECVR
+               END-IF
+           END-IF.
+       2510-EXIT.
+           EXIT.
+      *
+       3000-CLOSE.
+           CLOSE COVID-CSV.
+           CLOSE PRINT-LINE.
+       3000-EXIT.
+           EXIT.
+      *
+       3500-SCAN-COVID.
+           PERFORM 6000-UNSTRING THRU 6000-EXIT.
+           IF WS-UN-CC = CC-LOOKUP-CC
+               PERFORM 6500-VALIDATE-FIELDS THRU 6500-EXIT
+               IF WS-VALID-RECORD = 'Y'
+                   MOVE 'Y' TO WS-TODAY-FOUND
+                   PERFORM 7000-WRITE-DETAIL THRU 7000-EXIT
+               ELSE
+                   ADD 1 TO WS-REJECT-CNT
+                   DISPLAY "COVLOOK - SKIPPING MALFORMED RECORD "
+                       RCD-IN
+               END-IF
+           END-IF.
+           PERFORM 5000-READ-CSV THRU 5000-EXIT.
+       3500-EXIT.
+           EXIT.
+      *
+       4000-WRITE-HEADERS.
+           MOVE SPACES TO WS-TITLE-LINE.
+           STRING "SINGLE-COUNTRY LOOKUP - " DELIMITED BY SIZE
+               CC-LOOKUP-CC                  DELIMITED BY SIZE
+               INTO WS-TITLE-LINE
+           END-STRING.
+           MOVE SPACES TO PRT-RCD.
+           MOVE WS-TITLE-LINE TO PRT-RCD.
+           WRITE PRT-RCD
+               AFTER ADVANCING PAGE.
+           MOVE HEADER-2 TO PRT-RCD.
+           WRITE PRT-RCD
+               AFTER ADVANCING 1 LINE.
+           MOVE HEADER-5 TO PRT-RCD.
+           WRITE PRT-RCD
+               AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO PRT-RCD.
+       4000-EXIT.
+           EXIT.
+      *
+       5000-READ-CSV.
+           MOVE SPACES TO WS-COVID-RCD.
+           READ COVID-CSV INTO WS-COVID-RCD
+               AT END MOVE 'Y' TO LAST-REC
+           END-READ.
+           ADD 1 TO RCD-IN.
+       5000-EXIT.
+           EXIT.
+      *
+       6000-UNSTRING.
+           INITIALIZE WS-UNSTRING-FIELDS.
+           UNSTRING WS-COVID-RCD DELIMITED BY '","'
+           INTO WS-UN-COUNTRY,
+           WS-UN-CC,
+           WS-UN-SLUG,
+           WS-UN-NEW-CC       COUNT IN WS-LEN-NEW-CC,
+           WS-UN-TOTAL-CC     COUNT IN WS-LEN-TOTAL-CC,
+           WS-UN-NEW-DEATHS,
+           WS-UN-TOTAL-DEATHS COUNT IN WS-LEN-TOTAL-DEATHS,
+           WS-UN-NEW-RECVR,
+           WS-UN-TOTAL-RECVR  COUNT IN WS-LEN-TOTAL-RECVR,
+           WS-UN-TIMESTAMP
+           END-UNSTRING.
+           INSPECT WS-UNSTRING-FIELDS CONVERTING '"' TO SPACE.
+       6000-EXIT.
+           EXIT.
+      *
+      * VALIDATE THE NUMERIC FIELDS THIS PROGRAM ACTUALLY PRINTS, THE
+      * SAME WAY COVID19 VALIDATES THEM, SO A MALFORMED ROW IN THE
+      * SHARED FEED IS NOT PRINTED AS IF IT WERE REAL DATA.
+      *
+       6500-VALIDATE-FIELDS.
+           MOVE 'Y' TO WS-VALID-RECORD.
+           IF WS-LEN-NEW-CC = 0 OR WS-LEN-NEW-CC > 12
+               MOVE 'N' TO WS-VALID-RECORD
+           ELSE
+               IF WS-UN-NEW-CC(1:WS-LEN-NEW-CC) NOT NUMERIC
+                   MOVE 'N' TO WS-VALID-RECORD
+               END-IF
+           END-IF.
+           IF WS-VALID-RECORD = 'Y'
+               IF WS-LEN-TOTAL-CC = 0 OR WS-LEN-TOTAL-CC > 12
+                   MOVE 'N' TO WS-VALID-RECORD
+               ELSE
+                   IF WS-UN-TOTAL-CC(1:WS-LEN-TOTAL-CC) NOT NUMERIC
+                       MOVE 'N' TO WS-VALID-RECORD
+                   END-IF
+               END-IF
+           END-IF.
+           IF WS-VALID-RECORD = 'Y'
+               IF WS-LEN-TOTAL-DEATHS = 0 OR WS-LEN-TOTAL-DEATHS > 12
+                   MOVE 'N' TO WS-VALID-RECORD
+               ELSE
+                   IF WS-UN-TOTAL-DEATHS(1:WS-LEN-TOTAL-DEATHS)
+                           NOT NUMERIC
+                       MOVE 'N' TO WS-VALID-RECORD
+                   END-IF
+               END-IF
+           END-IF.
+           IF WS-VALID-RECORD = 'Y'
+               IF WS-LEN-TOTAL-RECVR = 0 OR WS-LEN-TOTAL-RECVR > 12
+                   MOVE 'N' TO WS-VALID-RECORD
+               ELSE
+                   IF WS-UN-TOTAL-RECVR(1:WS-LEN-TOTAL-RECVR)
+                           NOT NUMERIC
+                       MOVE 'N' TO WS-VALID-RECORD
+                   END-IF
+               END-IF
+           END-IF.
+       6500-EXIT.
+           EXIT.
+      *
+       7000-WRITE-DETAIL.
+           MOVE SPACES TO PRT-RCD.
+           MOVE "TODAY"              TO PRT-LABEL.
+           MOVE WS-UN-COUNTRY        TO PRT-COUNTRY.
+           MOVE WS-UN-CC             TO PRT-CC.
+           MOVE WS-UN-NEW-CC         TO PRT-NEW-CC.
+           MOVE WS-UN-TOTAL-CC       TO PRT-TOTAL-CC.
+           MOVE WS-UN-TOTAL-DEATHS   TO PRT-TOTAL-DEATHS.
+           MOVE WS-UN-TOTAL-RECVR    TO PRT-TOTAL-RECVR.
+           WRITE PRT-RCD
+               AFTER ADVANCING 1 LINE.
+       7000-EXIT.
+           EXIT.
+      *
+      * PRINT THE PRIOR-DAY COMPARISON LINE, OR A "NOT AVAILABLE"
+      * NOTE IF THIS COUNTRY HAD NO PRIOR-DAY HISTORY RECORD.
+      *
+       8000-WRITE-PRIOR-DAY.
+           IF WS-TODAY-FOUND NOT = 'Y'
+               MOVE SPACES TO PRT-RCD-MSG
+               MOVE "*** COUNTRY CODE NOT FOUND IN TODAY'S FEED ***"
+                   TO PRT-MSG-TEXT
+               WRITE PRT-RCD
+                   AFTER ADVANCING 2 LINES
+           END-IF.
+           MOVE SPACES TO PRT-RCD.
+           IF WS-HIST-FOUND = 'Y'
+               MOVE "PRIOR DAY"        TO PRT-LABEL
+               MOVE WS-PRIOR-TOTAL-CC     TO PRT-TOTAL-CC
+               MOVE WS-PRIOR-TOTAL-DEATHS TO PRT-TOTAL-DEATHS
+               MOVE WS-PRIOR-TOTAL-RECVR  TO PRT-TOTAL-RECVR
+               WRITE PRT-RCD
+                   AFTER ADVANCING 1 LINE
+           ELSE
+               MOVE SPACES TO PRT-RCD-MSG
+               MOVE "*** NO PRIOR-DAY HISTORY FOR THIS COUNTRY ***"
+                   TO PRT-MSG-TEXT
+               WRITE PRT-RCD
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+       8000-EXIT.
+           EXIT.
