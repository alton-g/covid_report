@@ -2,11 +2,31 @@
        IDENTIFICATION DIVISION.
       *-----------------------
        PROGRAM-ID.      COVID19.
-       AUTHOR.          ALTON GOODMAN. 
+       AUTHOR.          ALTON GOODMAN.
       *
       * COVID REPORT PROGRAM.
       * READ A CSV FILE, FORMAT THE REPORT AND WRITE IT TO SYSOUT.
       *
+      * MODIFICATION HISTORY
+      *   2026-08-09  AG  ADD REGION/GRAND-TOTAL SUMMARY TRAILER.
+      *   2026-08-09  AG  ADD SYSIN CONTROL-CARD COUNTRY/DATE SELECT.
+      *   2026-08-09  AG  ADD EXCEPTION REPORT FOR MALFORMED ROWS.
+      *   2026-08-09  AG  ADD DAY-OVER-DAY HISTORY/TREND REPORT.
+      *     HISTOUT/HISTIN ARE DDNAMES FOR A GDG BASE MAINTAINED BY
+      *     THE JOB'S JCL - HISTOUT IS THE NEW (+1) GENERATION
+      *     WRITTEN TODAY, HISTIN IS THE PRIOR (0) GENERATION.
+      *   2026-08-09  AG  ADD PIPE-DELIMITED EXTRACT FILE FOR BI
+      *     TOOLS, WRITTEN IN PARALLEL WITH THE SYSOUT REPORT.
+      *   2026-08-09  AG  ADD CHECKPOINT/RESTART FOR LARGE RUNS.
+      *     COVID-CSV IS VARIABLE-LENGTH SEQUENTIAL (NOT INDEXED OR
+      *     RELATIVE) SO THERE IS NO TRUE START/REPOSITION - RESTART
+      *     RE-READS AND DISCARDS THE RECORDS ALREADY SEEN BEFORE
+      *     THE LAST CHECKPOINT, USING THE SAVED RCD-IN COUNT.
+      *   2026-08-09  AG  ADD CONTROL-TOTAL RECONCILIATION FOOTER.
+      *   2026-08-09  AG  WIDEN PRT-RCD COUNT FIELDS TO NUMERIC-
+      *     EDITED, COMMA-INSERTED PICTURES TO STOP SILENT
+      *     TRUNCATION/MISALIGNMENT ON LARGE COUNTRY TOTALS.
+      *
       *--------------------
        ENVIRONMENT DIVISION.
       *--------------------
@@ -18,6 +38,27 @@
            SELECT COVID-CSV ASSIGN TO COVID19
                ACCESS MODE IS SEQUENTIAL
                ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL CONTROL-CARD ASSIGN TO SYSIN
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT REJECT-RPT ASSIGN TO REJOUT
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT HISTORY-OUT ASSIGN TO HISTOUT
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL HISTORY-IN ASSIGN TO HISTIN
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EXTRACT-OUT ASSIGN TO EXTOUT
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECKPOINT-OUT ASSIGN TO CKPTOUT
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-IN ASSIGN TO CKPTIN
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS SEQUENTIAL.
       *-------------
        DATA DIVISION.
       *-------------
@@ -33,18 +74,68 @@
            05  FILLER                           PIC X(01).
            05  PRT-CC                           PIC X(02).
            05  FILLER                           PIC X(02).
-           05  PRT-NEW-CC                       PIC X(05).
-           05  FILLER                           PIC X(06).
-           05  PRT-TOTAL-CC                     PIC X(05).
-           05  FILLER                           PIC X(06).
-           05  PRT-NEW-DEATHS                   PIC X(05).
+           05  PRT-NEW-CC                       PIC ZZZ,ZZZ,ZZZ,ZZ9.
+           05  FILLER                           PIC X(02).
+           05  PRT-TOTAL-CC                     PIC ZZZ,ZZZ,ZZZ,ZZ9.
+           05  FILLER                           PIC X(02).
+           05  PRT-NEW-DEATHS                   PIC ZZZ,ZZZ,ZZZ,ZZ9.
            05  FILLER                           PIC X(01).
-           05  PRT-TOTAL-DEATHS                 PIC X(05).
+           05  PRT-TOTAL-DEATHS                 PIC ZZZ,ZZZ,ZZZ,ZZ9.
+           05  FILLER                           PIC X(02).
+           05  PRT-NEW-RECVR                    PIC ZZZ,ZZZ,ZZZ,ZZ9.
+           05  FILLER                           PIC X(02).
+           05  PRT-TOTAL-RECVR                  PIC ZZZ,ZZZ,ZZZ,ZZ9.
+           05  FILLER                           PIC X(10).
+      *
+      * ALTERNATE VIEW OF PRT-RCD USED FOR THE REGION/GRAND-TOTAL
+      * SUMMARY TRAILER PRINTED AFTER THE LAST DETAIL PAGE.
+      *
+       01  PRT-RCD-SUMMARY REDEFINES PRT-RCD.
+           05  FILLER                           PIC X(03).
+           05  RPT-REGION-NAME                  PIC X(15).
+           05  FILLER                           PIC X(03).
+           05  RPT-COUNTRY-CNT                  PIC ZZ9.
+           05  FILLER                           PIC X(03).
+           05  RPT-NEW-CC                       PIC ZZZ,ZZZ,ZZ9.
            05  FILLER                           PIC X(02).
-           05  PRT-NEW-RECVR                    PIC X(05).
-           05  FILLER                           PIC X(06).
-           05  PRT-TOTAL-RECVR                  PIC X(05).
-           05  FILLER                           PIC X(18).
+           05  RPT-TOTAL-CC                     PIC ZZZ,ZZZ,ZZZ,ZZ9.
+           05  FILLER                           PIC X(02).
+           05  RPT-NEW-DEATHS                   PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                           PIC X(02).
+           05  RPT-TOTAL-DEATHS                 PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                           PIC X(02).
+           05  RPT-NEW-RECVR                    PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                           PIC X(02).
+           05  RPT-TOTAL-RECVR                  PIC ZZZ,ZZZ,ZZZ,ZZ9.
+           05  FILLER                           PIC X(44).
+      *
+      * ALTERNATE VIEW OF PRT-RCD USED FOR THE DAY-OVER-DAY TREND
+      * REPORT.
+      *
+       01  PRT-RCD-TREND REDEFINES PRT-RCD.
+           05  FILLER                           PIC X(03).
+           05  RPTT-COUNTRY                     PIC X(20).
+           05  FILLER                           PIC X(02).
+           05  RPTT-CC                          PIC X(02).
+           05  FILLER                           PIC X(03).
+           05  RPTT-TODAY                       PIC ZZZ,ZZZ,ZZZ,ZZ9.
+           05  FILLER                           PIC X(02).
+           05  RPTT-PRIOR                       PIC ZZZ,ZZZ,ZZZ,ZZ9.
+           05  FILLER                           PIC X(02).
+           05  RPTT-DELTA                       PIC -ZZZ,ZZZ,ZZZ,ZZ9.
+           05  FILLER                           PIC X(02).
+           05  RPTT-PCT                         PIC -ZZZZZZ9.9.
+           05  FILLER                           PIC X(63).
+      *
+      * ALTERNATE VIEW OF PRT-RCD USED FOR THE CONTROL-TOTAL
+      * RECONCILIATION FOOTER.
+      *
+       01  PRT-RCD-FOOTER REDEFINES PRT-RCD.
+           05  FILLER                           PIC X(03).
+           05  FTR-LABEL                        PIC X(35).
+           05  FILLER                           PIC X(02).
+           05  FTR-COUNT                        PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                           PIC X(104).
       *
        FD  COVID-CSV RECORDING MODE IS V
            RECORD IS VARYING FROM 1 TO 296 CHARACTERS
@@ -53,6 +144,72 @@
            LABEL RECORDS ARE OMITTED
            DATA RECORD IS COVID-RCD.
        01  COVID-RCD                            PIC X(296).
+      *
+      * OPTIONAL SYSIN PARAMETER CARD - COUNTRY CODES (SPACE
+      * SEPARATED, UP TO 10) AND/OR A DATE RANGE TO NARROW THE
+      * SCOPE OF A RUN.  BLANK FIELDS MEAN "NO RESTRICTION".
+      *
+       FD  CONTROL-CARD RECORDING MODE IS F.
+       01  CONTROL-CARD-REC.
+           05  CC-COUNTRY-CODES                 PIC X(30).
+           05  CC-DATE-FROM                     PIC X(10).
+           05  CC-DATE-TO                       PIC X(10).
+           05  CC-RESTART-IND                   PIC X(01).
+           05  FILLER                           PIC X(29).
+      *
+      * EXCEPTION REPORT FOR COVID-CSV ROWS THAT FAIL FIELD
+      * VALIDATION.
+      *
+       FD  REJECT-RPT RECORDING MODE IS F.
+       01  REJ-RCD.
+           05  REJ-RCD-NUM                      PIC ZZZZZZ9.
+           05  FILLER                           PIC X(03).
+           05  REJ-FIELD-NAME                   PIC X(15).
+           05  FILLER                           PIC X(01).
+           05  REJ-RAW-RCD                      PIC X(296).
+      *
+      * TODAY'S PER-COUNTRY TOTALS, WRITTEN SO TOMORROW'S RUN CAN
+      * DIFF AGAINST THEM.
+      *
+       FD  HISTORY-OUT RECORDING MODE IS F.
+       01  HIST-OUT-REC.
+           05  HIST-OUT-CC                      PIC X(02).
+           05  HIST-OUT-COUNTRY                 PIC X(20).
+           05  HIST-OUT-TOTAL-CC                PIC 9(12).
+           05  HIST-OUT-TOTAL-DEATHS            PIC 9(12).
+           05  HIST-OUT-TOTAL-RECVR             PIC 9(12).
+      *
+      * YESTERDAY'S GENERATION OF THE SAME FILE, READ AT STARTUP.
+      *
+       FD  HISTORY-IN RECORDING MODE IS F.
+       01  HIST-IN-REC.
+           05  HIST-IN-CC                       PIC X(02).
+           05  HIST-IN-COUNTRY                  PIC X(20).
+           05  HIST-IN-TOTAL-CC                 PIC 9(12).
+           05  HIST-IN-TOTAL-DEATHS             PIC 9(12).
+           05  HIST-IN-TOTAL-RECVR              PIC 9(12).
+      *
+      * MACHINE-READABLE, PIPE-DELIMITED COPY OF EACH DETAIL LINE
+      * FOR DOWNSTREAM SPREADSHEET/BI TOOLS.
+      *
+       FD  EXTRACT-OUT RECORDING MODE IS F.
+       01  EXTRACT-REC                          PIC X(200).
+      *
+      * CHECKPOINT WRITTEN EVERY WS-CKPT-INTERVAL INPUT RECORDS SO A
+      * RERUN CAN BE TOLD TO RESTART.  CHECKPOINT-IN IS THE
+      * PRIOR RUN'S CHECKPOINT FILE, READ ON A RESTART.
+      *
+       FD  CHECKPOINT-OUT RECORDING MODE IS F.
+       01  CKPT-OUT-REC.
+           05  CKPT-OUT-RCD-IN                  PIC 9(07).
+           05  CKPT-OUT-DATA-CNT                PIC 9(07).
+           05  CKPT-OUT-DETAIL-CNT              PIC 9(07).
+      *
+       FD  CHECKPOINT-IN RECORDING MODE IS F.
+       01  CKPT-IN-REC.
+           05  CKPT-IN-RCD-IN                   PIC 9(07).
+           05  CKPT-IN-DATA-CNT                 PIC 9(07).
+           05  CKPT-IN-DETAIL-CNT               PIC 9(07).
       *
        WORKING-STORAGE SECTION.
       *
@@ -141,6 +298,77 @@
       *
        01  HEADER-5                             PIC X(132)
            VALUE ALL "=".
+      *
+       01  HEADER-6                             PIC X(60)
+           VALUE "REGION/CONTINENT SUBTOTALS AND WORLD GRAND TOTAL".
+       01  HEADER-7.
+           05  FILLER                           PIC X(03)
+                VALUE SPACE.
+           05  FILLER                           PIC X(15)
+                VALUE "REGION".
+           05  FILLER                           PIC X(06)
+                VALUE SPACE.
+           05  FILLER                           PIC X(03)
+                VALUE "CTY".
+           05  FILLER                           PIC X(04)
+                VALUE SPACE.
+           05  FILLER                           PIC X(03)
+                VALUE "NEW".
+           05  FILLER                           PIC X(09)
+                VALUE SPACE.
+           05  FILLER                           PIC X(05)
+                VALUE "TOTAL".
+           05  FILLER                           PIC X(11)
+                VALUE SPACE.
+           05  FILLER                           PIC X(03)
+                VALUE "NEW".
+           05  FILLER                           PIC X(09)
+                VALUE SPACE.
+           05  FILLER                           PIC X(05)
+                VALUE "TOTAL".
+           05  FILLER                           PIC X(07)
+                VALUE SPACE.
+           05  FILLER                           PIC X(03)
+                VALUE "NEW".
+           05  FILLER                           PIC X(09)
+                VALUE SPACE.
+           05  FILLER                           PIC X(05)
+                VALUE "TOTAL".
+      *
+       01  HEADER-8                             PIC X(60)
+           VALUE "DAY-OVER-DAY TREND REPORT - VS PRIOR DAY HISTORY".
+       01  HEADER-9.
+           05  FILLER                           PIC X(03)
+                VALUE SPACE.
+           05  FILLER                           PIC X(07)
+                VALUE "COUNTRY".
+           05  FILLER                           PIC X(18)
+                VALUE SPACE.
+           05  FILLER                           PIC X(04)
+                VALUE "CODE".
+           05  FILLER                           PIC X(05)
+                VALUE SPACE.
+           05  FILLER                           PIC X(05)
+                VALUE "TODAY".
+           05  FILLER                           PIC X(12)
+                VALUE SPACE.
+           05  FILLER                           PIC X(05)
+                VALUE "PRIOR".
+           05  FILLER                           PIC X(12)
+                VALUE SPACE.
+           05  FILLER                           PIC X(05)
+                VALUE "DELTA".
+           05  FILLER                           PIC X(13)
+                VALUE SPACE.
+           05  FILLER                           PIC X(03)
+                VALUE "PCT".
+      *
+       01  HEADER-10                            PIC X(60)
+           VALUE "CONTROL-TOTAL RECONCILIATION".
+      *
+      * COUNTRY-CODE TO REGION LOOKUP TABLE.
+      *
+       COPY CVDREGN.
       *
        01  WS-COVID-RCD                         PIC X(296) 
            VALUE SPACES.
@@ -156,15 +384,48 @@
            05  WS-PRT-COUNTRY                   PIC X(20).
            05  WS-PRT-CC                        PIC X(02).
            05  WS-PRT-SLUG                      PIC X(50).
-           05  WS-PRT-NEW-CC                    PIC X(05).
-           05  WS-PRT-TOTAL-CC                  PIC X(05).
-           05  WS-PRT-NEW-DEATHS                PIC X(05).
-           05  WS-PRT-TOTAL-DEATHS              PIC X(05).
-           05  WS-PRT-NEW-RECVR                 PIC X(05).
-           05  WS-PRT-TOTAL-RECVR               PIC X(05).
+           05  WS-PRT-NEW-CC                    PIC X(12).
+           05  WS-PRT-TOTAL-CC                  PIC X(12).
+           05  WS-PRT-NEW-DEATHS                PIC X(12).
+           05  WS-PRT-TOTAL-DEATHS              PIC X(12).
+           05  WS-PRT-NEW-RECVR                 PIC X(12).
+           05  WS-PRT-TOTAL-RECVR               PIC X(12).
            05  WS-PRT-TIMESTAMP         .
                10  WS-PRT-DATE                  PIC X(10).
                10  WS-PRT-TIME                  PIC X(09).
+      *
+      * LENGTH OF EACH NUMERIC FIELD AS EXTRACTED BY THE UNSTRING
+      * USED TO VALIDATE THE FIELD WITHOUT BEING
+      * FOOLED BY THE TRAILING BLANKS A SHORT VALUE LEAVES BEHIND.
+      *
+       01  WS-FIELD-LENGTHS.
+           05  WS-LEN-NEW-CC                    PIC 9(03).
+           05  WS-LEN-TOTAL-CC                  PIC 9(03).
+           05  WS-LEN-NEW-DEATHS                PIC 9(03).
+           05  WS-LEN-TOTAL-DEATHS              PIC 9(03).
+           05  WS-LEN-NEW-RECVR                 PIC 9(03).
+           05  WS-LEN-TOTAL-RECVR               PIC 9(03).
+      *
+       01  WS-VALID-RECORD                      PIC X(01).
+       01  WS-BAD-FIELD-NAME                    PIC X(15).
+      *
+      *
+      * COUNTRY/DATE SELECTION CRITERIA PARSED FROM THE SYSIN
+      * CONTROL CARD.
+      *
+       01  WS-SELECT-CRITERIA.
+           05  WS-SEL-COUNTRY-TAB OCCURS 10 TIMES
+                                   INDEXED BY WS-SEL-IDX
+                                   PIC X(02).
+           05  WS-SEL-COUNTRY-CNT               PIC 9(02)
+               VALUE ZERO.
+           05  WS-SEL-DATE-FROM                 PIC X(10)
+               VALUE SPACES.
+           05  WS-SEL-DATE-TO                   PIC X(10)
+               VALUE SPACES.
+      *
+       01  WS-SEL-FOUND                         PIC X(01).
+       01  WS-SELECTED                          PIC X(01).
       *
        01  FLAGS.
            05 LAST-REC                          PIC X(01) VALUE 'N'.
@@ -174,48 +435,353 @@
                VALUE 1.
            05  LINE-CTR                         PIC S9(03) COMP
                VALUE ZERO.
-           05  RCD-IN                           PIC S9(05) COMP
+           05  RCD-IN                           PIC S9(07) COMP
                VALUE ZERO.
 
        01  WS-WORK.
            05  COVID-RCD-LENGTH                 PIC 9(07) COMP
                VALUE ZERO.
+           05  WS-REGION-NAME-WORK              PIC X(15).
+      *
+      * REGION SUBTOTAL ACCUMULATORS.  ONE ENTRY PER
+      * REGION, PLUS "OTHER" FOR CODES NOT IN THE LOOKUP TABLE.
+      *
+       01  WS-REGION-TOTALS.
+           05  WS-RT-ENTRY OCCURS 6 TIMES
+                           INDEXED BY WS-RT-IDX.
+               10  WS-RT-NAME                   PIC X(15).
+               10  WS-RT-COUNTRY-CNT            PIC 9(05) COMP.
+               10  WS-RT-NEW-CC                 PIC 9(12) COMP.
+               10  WS-RT-TOTAL-CC                PIC 9(12) COMP.
+               10  WS-RT-NEW-DEATHS             PIC 9(12) COMP.
+               10  WS-RT-TOTAL-DEATHS           PIC 9(11) COMP.
+               10  WS-RT-NEW-RECVR              PIC 9(12) COMP.
+               10  WS-RT-TOTAL-RECVR            PIC 9(12) COMP.
+      *
+       01  WS-GRAND-TOTAL.
+           05  WS-GT-COUNTRY-CNT                PIC 9(05) COMP.
+           05  WS-GT-NEW-CC                     PIC 9(12) COMP.
+           05  WS-GT-TOTAL-CC                   PIC 9(12) COMP.
+           05  WS-GT-NEW-DEATHS                 PIC 9(12) COMP.
+           05  WS-GT-TOTAL-DEATHS               PIC 9(11) COMP.
+           05  WS-GT-NEW-RECVR                  PIC 9(12) COMP.
+           05  WS-GT-TOTAL-RECVR                PIC 9(12) COMP.
+      *
+      * NUMERIC STAGING AREA - THE WS-PRT- COUNT FIELDS ARE
+      * DISPLAY/ALPHANUMERIC COMING OFF THE UNSTRING, SO THEY ARE
+      * MOVED HERE BEFORE BEING ADDED INTO THE COMP ACCUMULATORS.
+      *
+       01  WS-ACCUM-STAGE.
+           05  WS-AS-NEW-CC                     PIC 9(12) COMP.
+           05  WS-AS-TOTAL-CC                   PIC 9(12) COMP.
+           05  WS-AS-NEW-DEATHS                 PIC 9(12) COMP.
+           05  WS-AS-TOTAL-DEATHS               PIC 9(11) COMP.
+           05  WS-AS-NEW-RECVR                  PIC 9(12) COMP.
+           05  WS-AS-TOTAL-RECVR                PIC 9(12) COMP.
+      *
+      * PRIOR-DAY HISTORY LOADED FROM HISTORY-IN AT STARTUP, AND
+      * THE DAY-OVER-DAY TREND TABLE BUILT WHILE PROCESSING TODAY'S
+      * DETAIL RECORDS.
+      *
+       01  WS-HIST-TABLE.
+           05  WS-HIST-ENTRY OCCURS 300 TIMES
+                              INDEXED BY WS-HIST-IDX.
+               10  WS-HIST-CC                   PIC X(02).
+               10  WS-HIST-COUNTRY              PIC X(20).
+               10  WS-HIST-TOTAL-CC             PIC 9(12).
+               10  WS-HIST-TOTAL-DEATHS         PIC 9(12).
+               10  WS-HIST-TOTAL-RECVR          PIC 9(12).
+       01  WS-HIST-CNT                          PIC 9(05) COMP
+           VALUE ZERO.
+       01  LAST-HIST-REC                        PIC X(01)
+           VALUE 'N'.
+      *
+       01  WS-TREND-TABLE.
+           05  WS-TR-ENTRY OCCURS 300 TIMES
+                            INDEXED BY WS-TR-IDX.
+               10  WS-TR-CC                     PIC X(02).
+               10  WS-TR-COUNTRY                PIC X(20).
+               10  WS-TR-TODAY-TOTAL            PIC 9(12).
+               10  WS-TR-PRIOR-TOTAL            PIC 9(12).
+               10  WS-TR-DELTA                  PIC S9(12).
+               10  WS-TR-PCT                    PIC S9(06)V9.
+       01  WS-TR-PCT-MAX-VALUE                   PIC S9(06)V9
+           VALUE 999999.9.
+       01  WS-TREND-CNT                         PIC 9(05) COMP
+           VALUE ZERO.
+      *
+      * RESTART/CHECKPOINT WORKING STORAGE.
+      *
+       01  WS-RESTART-SKIP-COUNT                PIC 9(07) COMP
+           VALUE ZERO.
+       01  WS-SKIP-IDX                          PIC 9(07) COMP
+           VALUE ZERO.
+       01  WS-PRIMING-READ-CNT                  PIC 9(01) COMP
+           VALUE 2.
+       01  WS-CKPT-EOF                          PIC X(01)
+           VALUE 'N'.
+       01  WS-CKPT-INTERVAL                     PIC 9(07) COMP
+           VALUE 500.
+       01  WS-CKPT-QUOT                         PIC 9(07) COMP
+           VALUE ZERO.
+       01  WS-CKPT-REM                          PIC 9(07) COMP
+           VALUE ZERO.
+      *
+      * CONTROL-TOTAL RECONCILIATION COUNTERS.  WS-DATA-
+      * ROWS-CNT IS EVERY COVID-CSV DATA ROW SEEN (EXCLUDING THE
+      * COLUMN HEADER AND ANY VENDOR TRAILER ROW); WS-DETAIL-CNT IS
+      * HOW MANY OF THOSE WERE ACTUALLY PRINTED AS DETAIL LINES.
+      *
+       01  WS-DATA-ROWS-CNT                     PIC 9(07) COMP
+           VALUE ZERO.
+       01  WS-DETAIL-CNT                        PIC 9(07) COMP
+           VALUE ZERO.
+       01  WS-TRAILER-FOUND                     PIC X(01)
+           VALUE 'N'.
+       01  WS-EXPECTED-CNT                       PIC 9(07) COMP
+           VALUE ZERO.
       *------------------
        PROCEDURE DIVISION.
       *------------------
       *
        1000-PROCESSING.
       *
+           PERFORM 1050-INIT-REGION-TOTALS THRU 1050-EXIT.
+           PERFORM 1100-READ-CONTROL-CARD THRU 1100-EXIT.
+           PERFORM 1150-CHECK-RESTART THRU 1150-EXIT.
            PERFORM 2000-OPEN-FILES THRU 2000-EXIT.
+           PERFORM 2500-LOAD-HISTORY THRU 2500-EXIT.
            PERFORM 4000-WRITE-HEADERS THRU 4000-EXIT.
       *
       * READ FILE TWICE TO CONSUME COLUMN HEADERS
       *
            PERFORM 5000-READ-CSV THRU 5000-EXIT
                2 TIMES.
+           IF WS-RESTART-SKIP-COUNT > 0
+               PERFORM 1175-SKIP-RECORDS THRU 1175-EXIT
+                   VARYING WS-SKIP-IDX FROM 1 BY 1
+                   UNTIL WS-SKIP-IDX > WS-RESTART-SKIP-COUNT
+                       OR LAST-REC = 'Y'
+           END-IF.
            PERFORM 3500-PROCESS-COVID THRU 3500-EXIT
                UNTIL LAST-REC = 'Y'.
+           PERFORM 8000-WRITE-REGION-TOTALS THRU 8000-EXIT.
+           PERFORM 8500-WRITE-TREND-REPORT THRU 8500-EXIT.
+           PERFORM 8600-WRITE-CONTROL-FOOTER THRU 8600-EXIT.
            PERFORM 3000-CLOSE THRU 3000-EXIT.
            GOBACK.
+      *
+       1050-INIT-REGION-TOTALS.
+           INITIALIZE WS-REGION-TOTALS.
+           INITIALIZE WS-GRAND-TOTAL.
+           SET WS-RT-IDX TO 1.
+           MOVE "AMERICAS"   TO WS-RT-NAME(WS-RT-IDX).
+           SET WS-RT-IDX TO 2.
+           MOVE "EUROPE"     TO WS-RT-NAME(WS-RT-IDX).
+           SET WS-RT-IDX TO 3.
+           MOVE "ASIA"       TO WS-RT-NAME(WS-RT-IDX).
+           SET WS-RT-IDX TO 4.
+           MOVE "AFRICA"     TO WS-RT-NAME(WS-RT-IDX).
+           SET WS-RT-IDX TO 5.
+           MOVE "OCEANIA"    TO WS-RT-NAME(WS-RT-IDX).
+           SET WS-RT-IDX TO 6.
+           MOVE "OTHER"      TO WS-RT-NAME(WS-RT-IDX).
+       1050-EXIT.
+           EXIT.
+      *
+      * READ THE OPTIONAL SYSIN CONTROL CARD AHEAD OF OPENING THE
+      * MAIN FILES.  IF NO CARD IS PRESENT THE CRITERIA STAY AT
+      * THEIR INITIAL (NO RESTRICTION) VALUES.
+      *
+       1100-READ-CONTROL-CARD.
+           MOVE SPACES TO CONTROL-CARD-REC.
+           OPEN INPUT CONTROL-CARD.
+           READ CONTROL-CARD
+               AT END CONTINUE
+           END-READ.
+           CLOSE CONTROL-CARD.
+           MOVE CC-DATE-FROM TO WS-SEL-DATE-FROM.
+           MOVE CC-DATE-TO   TO WS-SEL-DATE-TO.
+           PERFORM 1110-PARSE-COUNTRY-LIST THRU 1110-EXIT.
+       1100-EXIT.
+           EXIT.
+      *
+       1110-PARSE-COUNTRY-LIST.
+           MOVE ZERO TO WS-SEL-COUNTRY-CNT.
+           IF CC-COUNTRY-CODES NOT = SPACES
+               UNSTRING CC-COUNTRY-CODES DELIMITED BY ALL SPACE
+                   INTO WS-SEL-COUNTRY-TAB(1),
+                        WS-SEL-COUNTRY-TAB(2),
+                        WS-SEL-COUNTRY-TAB(3),
+                        WS-SEL-COUNTRY-TAB(4),
+                        WS-SEL-COUNTRY-TAB(5),
+                        WS-SEL-COUNTRY-TAB(6),
+                        WS-SEL-COUNTRY-TAB(7),
+                        WS-SEL-COUNTRY-TAB(8),
+                        WS-SEL-COUNTRY-TAB(9),
+                        WS-SEL-COUNTRY-TAB(10)
+                   TALLYING IN WS-SEL-COUNTRY-CNT
+               END-UNSTRING
+           END-IF.
+       1110-EXIT.
+           EXIT.
+      *
+      * IF THE CONTROL CARD ASKED FOR A RESTART, READ THE CHECKPOINT
+      * FILE LEFT BY THE LAST (INCOMPLETE) RUN AND REMEMBER HOW MANY
+      * INPUT RECORDS WERE ALREADY PROCESSED, SO THEY CAN BE SKIPPED
+      * RATHER THAN RE-WRITTEN TO THE REPORT.  CKPT-IN-RCD-IN INCLUDES
+      * THE WS-PRIMING-READ-CNT HEADER READS THAT 1000-PROCESSING
+      * ALWAYS REDOES ON EVERY RUN, RESTART OR NOT, SO THOSE ARE
+      * BACKED OUT HERE - OTHERWISE THE SKIP LOOP AT 1175-SKIP-RECORDS
+      * WOULD COUNT THEM TWICE AND FAST-FORWARD ONE DATA ROW TOO FAR.
+      *
+       1150-CHECK-RESTART.
+           MOVE ZERO TO WS-RESTART-SKIP-COUNT.
+           IF CC-RESTART-IND = 'Y'
+               MOVE 'N' TO WS-CKPT-EOF
+               OPEN INPUT CHECKPOINT-IN
+               PERFORM 1160-READ-ONE-CKPT THRU 1160-EXIT
+                   UNTIL WS-CKPT-EOF = 'Y'
+               CLOSE CHECKPOINT-IN
+               IF WS-RESTART-SKIP-COUNT > WS-PRIMING-READ-CNT
+                   SUBTRACT WS-PRIMING-READ-CNT
+                       FROM WS-RESTART-SKIP-COUNT
+               ELSE
+                   MOVE ZERO TO WS-RESTART-SKIP-COUNT
+               END-IF
+           END-IF.
+       1150-EXIT.
+           EXIT.
+      *
+       1160-READ-ONE-CKPT.
+           READ CHECKPOINT-IN
+               AT END MOVE 'Y' TO WS-CKPT-EOF
+           END-READ.
+           IF WS-CKPT-EOF NOT = 'Y'
+               MOVE CKPT-IN-RCD-IN TO WS-RESTART-SKIP-COUNT
+               MOVE CKPT-IN-DATA-CNT TO WS-DATA-ROWS-CNT
+               MOVE CKPT-IN-DETAIL-CNT TO WS-DETAIL-CNT
+           END-IF.
+       1160-EXIT.
+           EXIT.
+      *
+      * FAST-FORWARD PAST RECORDS ALREADY SEEN BEFORE THE LAST
+      * CHECKPOINT.  COVID-CSV IS VARIABLE-LENGTH SEQUENTIAL, SO
+      * THERE IS NO INDEXED/RELATIVE START TO REPOSITION WITH - THE
+      * RECORDS ARE SIMPLY RE-READ AND DISCARDED.
+      *
+       1175-SKIP-RECORDS.
+           PERFORM 5000-READ-CSV THRU 5000-EXIT.
+       1175-EXIT.
+           EXIT.
+      *
+      * ON A RESTART, THE DETAIL/REJECT/HISTORY/EXTRACT OUTPUTS FROM
+      * THE ORIGINAL (INCOMPLETE) RUN ARE STILL ON DISK AND MUST BE
+      * EXTENDED RATHER THAN RE-OPENED AS NEW, OR THE RECORDS BEFORE
+      * THE LAST CHECKPOINT WOULD BE LOST WHEN THE RESUMED RUN WRITES
+      * ITS FIRST (POST-CHECKPOINT) RECORD.  INPUT RECORDS PROCESSED
+      * AFTER THE LAST CHECKPOINT BUT BEFORE THE ORIGINAL RUN FAILED
+      * ARE RE-WRITTEN ON RESTART (THE CHECKPOINT INTERVAL BOUNDS HOW
+      * MANY), SINCE THIS FILE ORGANIZATION HAS NO WAY TO REPOSITION
+      * AN OUTPUT FILE BACK TO A GIVEN RECORD COUNT.
       *
        2000-OPEN-FILES.
       *
            OPEN INPUT COVID-CSV.
-           OPEN OUTPUT PRINT-LINE.
+           IF CC-RESTART-IND = 'Y'
+               OPEN EXTEND PRINT-LINE
+               OPEN EXTEND REJECT-RPT
+               OPEN EXTEND HISTORY-OUT
+               OPEN EXTEND EXTRACT-OUT
+           ELSE
+               OPEN OUTPUT PRINT-LINE
+               OPEN OUTPUT REJECT-RPT
+               OPEN OUTPUT HISTORY-OUT
+               OPEN OUTPUT EXTRACT-OUT
+           END-IF.
+           OPEN OUTPUT CHECKPOINT-OUT.
       *
        2000-EXIT.
            EXIT.
+      *
+      * LOAD YESTERDAY'S HISTORY GENERATION INTO A TABLE SO EACH
+      * DETAIL RECORD CAN BE DIFFED AGAINST IT AS IT IS PROCESSED.
+      *
+       2500-LOAD-HISTORY.
+           MOVE ZERO TO WS-HIST-CNT.
+           MOVE 'N' TO LAST-HIST-REC.
+           OPEN INPUT HISTORY-IN.
+           PERFORM 2510-LOAD-ONE-HIST THRU 2510-EXIT
+               UNTIL LAST-HIST-REC = 'Y' OR WS-HIST-CNT = 300.
+           CLOSE HISTORY-IN.
+       2500-EXIT.
+           EXIT.
+      *
+       2510-LOAD-ONE-HIST.
+           READ HISTORY-IN
+               AT END MOVE 'Y' TO LAST-HIST-REC
+           END-READ.
+           IF LAST-HIST-REC NOT = 'Y'
+               ADD 1 TO WS-HIST-CNT
+               SET WS-HIST-IDX TO WS-HIST-CNT
+               MOVE HIST-IN-CC           TO WS-HIST-CC(WS-HIST-IDX)
+               MOVE HIST-IN-COUNTRY
+                   TO WS-HIST-COUNTRY(WS-HIST-IDX)
+               MOVE HIST-IN-TOTAL-CC
+                   TO WS-HIST-TOTAL-CC(WS-HIST-IDX)
+               MOVE HIST-IN-TOTAL-DEATHS
+                   TO WS-HIST-TOTAL-DEATHS(WS-HIST-IDX)
+               MOVE HIST-IN-TOTAL-RECVR
+                   TO WS-HIST-TOTAL-RECVR(WS-HIST-IDX)
+           END-IF.
+       2510-EXIT.
+           EXIT.
       *
        3000-CLOSE.
            CLOSE COVID-CSV.
            CLOSE PRINT-LINE.
+           CLOSE REJECT-RPT.
+           CLOSE HISTORY-OUT.
+           CLOSE EXTRACT-OUT.
+           CLOSE CHECKPOINT-OUT.
       *
        3000-EXIT.
            EXIT.
       *
        3500-PROCESS-COVID.
            PERFORM 6000-UNSTRING THRU 6000-EXIT.
-           PERFORM 7000-WRITE-PRT THRU 7000-EXIT.
+           IF WS-PRT-COUNTRY = "TRAILER"
+               MOVE 'Y' TO WS-TRAILER-FOUND
+      * THE TRAILER'S COUNT FIELD GETS THE SAME NUMERIC/LENGTH CHECK
+      * AS THE DETAIL FIELDS BELOW BEFORE IT IS TRUSTED - A BAD
+      * VENDOR TRAILER IS LOGGED TO THE REJECT REPORT INSTEAD OF
+      * BEING MOVED INTO WS-EXPECTED-CNT AS-IS.
+               IF WS-LEN-NEW-CC > 0 AND WS-LEN-NEW-CC NOT > 12
+                   AND WS-PRT-NEW-CC(1:WS-LEN-NEW-CC) NUMERIC
+                   MOVE WS-PRT-NEW-CC TO WS-EXPECTED-CNT
+               ELSE
+                   MOVE ZERO TO WS-EXPECTED-CNT
+                   MOVE "TRAILER-COUNT" TO WS-BAD-FIELD-NAME
+                   PERFORM 6900-WRITE-REJECT THRU 6900-EXIT
+               END-IF
+           ELSE
+               ADD 1 TO WS-DATA-ROWS-CNT
+               PERFORM 6500-VALIDATE-FIELDS THRU 6500-EXIT
+               IF WS-VALID-RECORD = 'Y'
+                   PERFORM 6700-SELECT-TEST THRU 6700-EXIT
+                   IF WS-SELECTED = 'Y'
+                       PERFORM 7050-STAGE-NUMERICS THRU 7050-EXIT
+                       PERFORM 7000-WRITE-PRT THRU 7000-EXIT
+                       PERFORM 7700-ACCUM-REGION THRU 7700-EXIT
+                       PERFORM 7600-WRITE-HISTORY THRU 7600-EXIT
+                       PERFORM 7800-ACCUM-TREND THRU 7800-EXIT
+                       PERFORM 7500-WRITE-EXTRACT THRU 7500-EXIT
+                   END-IF
+               ELSE
+                   PERFORM 6900-WRITE-REJECT THRU 6900-EXIT
+               END-IF
+           END-IF.
+           PERFORM 6800-CHECKPOINT THRU 6800-EXIT.
            PERFORM 5000-READ-CSV THRU 5000-EXIT.
        3500-EXIT.
            EXIT.
@@ -250,36 +816,179 @@
        5000-EXIT.
            EXIT.
       *
-       6000-UNSTRING. 
+       6000-UNSTRING.
+           INITIALIZE WS-PRINT-LINE.
            UNSTRING WS-COVID-RCD DELIMITED BY '","'
            INTO WS-PRT-COUNTRY,
            WS-PRT-CC,
            WS-PRT-SLUG,
-           WS-PRT-NEW-CC,
-           WS-PRT-TOTAL-CC,
-           WS-PRT-NEW-DEATHS,
-           WS-PRT-TOTAL-DEATHS,
-           WS-PRT-NEW-RECVR,
-           WS-PRT-TOTAL-RECVR,
+           WS-PRT-NEW-CC     COUNT IN WS-LEN-NEW-CC,
+           WS-PRT-TOTAL-CC   COUNT IN WS-LEN-TOTAL-CC,
+           WS-PRT-NEW-DEATHS COUNT IN WS-LEN-NEW-DEATHS,
+           WS-PRT-TOTAL-DEATHS COUNT IN WS-LEN-TOTAL-DEATHS,
+           WS-PRT-NEW-RECVR  COUNT IN WS-LEN-NEW-RECVR,
+           WS-PRT-TOTAL-RECVR COUNT IN WS-LEN-TOTAL-RECVR,
            WS-PRT-TIMESTAMP
            END-UNSTRING.
            INSPECT WS-PRINT-LINE CONVERTING '"' TO SPACE.
        6000-EXIT.
            EXIT.
+      *
+      * VALIDATE EACH NUMERIC FIELD EXTRACTED ABOVE.  A FIELD IS
+      * REJECTED IF IT IS MISSING, WIDER THAN THIS PROGRAM CAN
+      * HOLD (AN OVERFLOW CONDITION), OR CONTAINS
+      * ANYTHING OTHER THAN DIGITS.
+      *
+       6500-VALIDATE-FIELDS.
+           MOVE 'Y' TO WS-VALID-RECORD.
+           MOVE SPACES TO WS-BAD-FIELD-NAME.
+           IF WS-LEN-NEW-CC = 0 OR WS-LEN-NEW-CC > 12
+               MOVE 'N' TO WS-VALID-RECORD
+               MOVE "NEW-CASES" TO WS-BAD-FIELD-NAME
+           ELSE
+               IF WS-PRT-NEW-CC(1:WS-LEN-NEW-CC) NOT NUMERIC
+                   MOVE 'N' TO WS-VALID-RECORD
+                   MOVE "NEW-CASES" TO WS-BAD-FIELD-NAME
+               END-IF
+           END-IF.
+           IF WS-VALID-RECORD = 'Y'
+               IF WS-LEN-TOTAL-CC = 0 OR WS-LEN-TOTAL-CC > 12
+                   MOVE 'N' TO WS-VALID-RECORD
+                   MOVE "TOTAL-CASES" TO WS-BAD-FIELD-NAME
+               ELSE
+                   IF WS-PRT-TOTAL-CC(1:WS-LEN-TOTAL-CC) NOT NUMERIC
+                       MOVE 'N' TO WS-VALID-RECORD
+                       MOVE "TOTAL-CASES" TO WS-BAD-FIELD-NAME
+                   END-IF
+               END-IF
+           END-IF.
+           IF WS-VALID-RECORD = 'Y'
+               IF WS-LEN-NEW-DEATHS = 0 OR WS-LEN-NEW-DEATHS > 12
+                   MOVE 'N' TO WS-VALID-RECORD
+                   MOVE "NEW-DEATHS" TO WS-BAD-FIELD-NAME
+               ELSE
+                   IF WS-PRT-NEW-DEATHS(1:WS-LEN-NEW-DEATHS)
+                           NOT NUMERIC
+                       MOVE 'N' TO WS-VALID-RECORD
+                       MOVE "NEW-DEATHS" TO WS-BAD-FIELD-NAME
+                   END-IF
+               END-IF
+           END-IF.
+           IF WS-VALID-RECORD = 'Y'
+               IF WS-LEN-TOTAL-DEATHS = 0 OR WS-LEN-TOTAL-DEATHS > 12
+                   MOVE 'N' TO WS-VALID-RECORD
+                   MOVE "TOTAL-DEATHS" TO WS-BAD-FIELD-NAME
+               ELSE
+                   IF WS-PRT-TOTAL-DEATHS(1:WS-LEN-TOTAL-DEATHS)
+                           NOT NUMERIC
+                       MOVE 'N' TO WS-VALID-RECORD
+                       MOVE "TOTAL-DEATHS" TO WS-BAD-FIELD-NAME
+                   END-IF
+               END-IF
+           END-IF.
+           IF WS-VALID-RECORD = 'Y'
+               IF WS-LEN-NEW-RECVR = 0 OR WS-LEN-NEW-RECVR > 12
+                   MOVE 'N' TO WS-VALID-RECORD
+                   MOVE "NEW-RECOVERED" TO WS-BAD-FIELD-NAME
+               ELSE
+                   IF WS-PRT-NEW-RECVR(1:WS-LEN-NEW-RECVR)
+                           NOT NUMERIC
+                       MOVE 'N' TO WS-VALID-RECORD
+                       MOVE "NEW-RECOVERED" TO WS-BAD-FIELD-NAME
+                   END-IF
+               END-IF
+           END-IF.
+           IF WS-VALID-RECORD = 'Y'
+               IF WS-LEN-TOTAL-RECVR = 0 OR WS-LEN-TOTAL-RECVR > 12
+                   MOVE 'N' TO WS-VALID-RECORD
+                   MOVE "TOTAL-RECOVERED" TO WS-BAD-FIELD-NAME
+               ELSE
+                   IF WS-PRT-TOTAL-RECVR(1:WS-LEN-TOTAL-RECVR)
+                           NOT NUMERIC
+                       MOVE 'N' TO WS-VALID-RECORD
+                       MOVE "TOTAL-RECOVERED" TO WS-BAD-FIELD-NAME
+                   END-IF
+               END-IF
+           END-IF.
+       6500-EXIT.
+           EXIT.
+      *
+      * SAVE A CHECKPOINT EVERY WS-CKPT-INTERVAL INPUT RECORDS SO A
+      * FAILED RUN CAN BE RESTARTED FROM HERE INSTEAD OF FROM THE
+      * TOP OF THE CSV.
+      *
+       6800-CHECKPOINT.
+           DIVIDE RCD-IN BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-QUOT
+               REMAINDER WS-CKPT-REM.
+           IF WS-CKPT-REM = 0
+               MOVE RCD-IN TO CKPT-OUT-RCD-IN
+               MOVE WS-DATA-ROWS-CNT TO CKPT-OUT-DATA-CNT
+               MOVE WS-DETAIL-CNT TO CKPT-OUT-DETAIL-CNT
+               WRITE CKPT-OUT-REC
+           END-IF.
+       6800-EXIT.
+           EXIT.
+      *
+       6900-WRITE-REJECT.
+           MOVE SPACES TO REJ-RCD.
+           MOVE RCD-IN          TO REJ-RCD-NUM.
+           MOVE WS-BAD-FIELD-NAME TO REJ-FIELD-NAME.
+           MOVE WS-COVID-RCD    TO REJ-RAW-RCD.
+           WRITE REJ-RCD.
+       6900-EXIT.
+           EXIT.
+      *
+      * APPLY THE SYSIN CONTROL-CARD COUNTRY/DATE CRITERIA.  A
+      * RECORD NOT MATCHING IS SIMPLY SKIPPED RATHER THAN PRINTED.
+      *
+       6700-SELECT-TEST.
+           MOVE 'Y' TO WS-SELECTED.
+           IF WS-SEL-COUNTRY-CNT > 0
+               PERFORM 6710-CHECK-COUNTRY-MATCH THRU 6710-EXIT
+               IF WS-SEL-FOUND NOT = 'Y'
+                   MOVE 'N' TO WS-SELECTED
+               END-IF
+           END-IF.
+           IF WS-SEL-DATE-FROM NOT = SPACES
+               IF WS-PRT-DATE < WS-SEL-DATE-FROM
+                   MOVE 'N' TO WS-SELECTED
+               END-IF
+           END-IF.
+           IF WS-SEL-DATE-TO NOT = SPACES
+               IF WS-PRT-DATE > WS-SEL-DATE-TO
+                   MOVE 'N' TO WS-SELECTED
+               END-IF
+           END-IF.
+       6700-EXIT.
+           EXIT.
+      *
+       6710-CHECK-COUNTRY-MATCH.
+           MOVE 'N' TO WS-SEL-FOUND.
+           SET WS-SEL-IDX TO 1.
+           SEARCH WS-SEL-COUNTRY-TAB
+               AT END
+                   CONTINUE
+               WHEN WS-SEL-COUNTRY-TAB(WS-SEL-IDX) = WS-PRT-CC
+                   MOVE 'Y' TO WS-SEL-FOUND
+           END-SEARCH.
+       6710-EXIT.
+           EXIT.
       *
        7000-WRITE-PRT.
+           ADD 1 TO WS-DETAIL-CNT.
            IF LINE-CTR >= 56
                PERFORM 4000-WRITE-HEADERS THRU 4000-EXIT.
            MOVE WS-PRT-DATE TO PRT-DATE.
            MOVE WS-PRT-TIME TO PRT-TIME. 
            MOVE WS-PRT-COUNTRY TO PRT-COUNTRY.
            MOVE WS-PRT-CC TO PRT-CC.
-           MOVE WS-PRT-NEW-CC TO PRT-NEW-CC.
-           MOVE WS-PRT-TOTAL-CC TO PRT-TOTAL-CC.
-           MOVE WS-PRT-NEW-DEATHS TO PRT-NEW-DEATHS.
-           MOVE WS-PRT-TOTAL-DEATHS TO PRT-TOTAL-DEATHS.
-           MOVE WS-PRT-NEW-RECVR TO PRT-NEW-RECVR.
-           MOVE WS-PRT-TOTAL-RECVR TO PRT-TOTAL-RECVR.
+           MOVE WS-AS-NEW-CC TO PRT-NEW-CC.
+           MOVE WS-AS-TOTAL-CC TO PRT-TOTAL-CC.
+           MOVE WS-AS-NEW-DEATHS TO PRT-NEW-DEATHS.
+           MOVE WS-AS-TOTAL-DEATHS TO PRT-TOTAL-DEATHS.
+           MOVE WS-AS-NEW-RECVR TO PRT-NEW-RECVR.
+           MOVE WS-AS-TOTAL-RECVR TO PRT-TOTAL-RECVR.
 
            MOVE 2 TO ADV-LINE.
            WRITE PRT-RCD
@@ -296,3 +1005,304 @@
            MOVE SPACES TO PRT-RCD.
        7000-EXIT.
            EXIT.
+      *
+      * MOVE EACH DETAIL RECORD'S SIX COUNT FIELDS FROM THE UNSTRING'S
+      * ALPHANUMERIC OUTPUT INTO COMP STAGING, THE SAME PATTERN USED
+      * FOR THE REGION ACCUMULATORS, SO THEY CAN BE MOVED INTO THE
+      * WIDER NUMERIC-EDITED PRT-RCD FIELDS WITHOUT AN
+      * ALPHANUMERIC-TO-NUMERIC-EDITED MOVE.
+      *
+       7050-STAGE-NUMERICS.
+           MOVE WS-PRT-NEW-CC        TO WS-AS-NEW-CC.
+           MOVE WS-PRT-TOTAL-CC      TO WS-AS-TOTAL-CC.
+           MOVE WS-PRT-NEW-DEATHS    TO WS-AS-NEW-DEATHS.
+           MOVE WS-PRT-TOTAL-DEATHS  TO WS-AS-TOTAL-DEATHS.
+           MOVE WS-PRT-NEW-RECVR     TO WS-AS-NEW-RECVR.
+           MOVE WS-PRT-TOTAL-RECVR   TO WS-AS-TOTAL-RECVR.
+       7050-EXIT.
+           EXIT.
+      *
+      * WRITE A PIPE-DELIMITED COPY OF THIS DETAIL LINE TO THE
+      * EXTRACT FILE FOR DOWNSTREAM TOOLS.
+      *
+       7500-WRITE-EXTRACT.
+           MOVE SPACES TO EXTRACT-REC.
+           STRING WS-PRT-COUNTRY      DELIMITED BY SIZE
+               "|"                    DELIMITED BY SIZE
+               WS-PRT-CC              DELIMITED BY SIZE
+               "|"                    DELIMITED BY SIZE
+               WS-PRT-SLUG            DELIMITED BY SIZE
+               "|"                    DELIMITED BY SIZE
+               WS-PRT-NEW-CC          DELIMITED BY SIZE
+               "|"                    DELIMITED BY SIZE
+               WS-PRT-TOTAL-CC        DELIMITED BY SIZE
+               "|"                    DELIMITED BY SIZE
+               WS-PRT-NEW-DEATHS      DELIMITED BY SIZE
+               "|"                    DELIMITED BY SIZE
+               WS-PRT-TOTAL-DEATHS    DELIMITED BY SIZE
+               "|"                    DELIMITED BY SIZE
+               WS-PRT-NEW-RECVR       DELIMITED BY SIZE
+               "|"                    DELIMITED BY SIZE
+               WS-PRT-TOTAL-RECVR     DELIMITED BY SIZE
+               "|"                    DELIMITED BY SIZE
+               WS-PRT-DATE            DELIMITED BY SIZE
+               "|"                    DELIMITED BY SIZE
+               WS-PRT-TIME            DELIMITED BY SIZE
+               INTO EXTRACT-REC
+           END-STRING.
+           WRITE EXTRACT-REC.
+       7500-EXIT.
+           EXIT.
+      *
+      * WRITE TODAY'S TOTALS FOR THIS COUNTRY TO THE HISTORY GDG SO
+      * TOMORROW'S RUN CAN COMPUTE A DELTA AGAINST THEM.
+      *
+       7600-WRITE-HISTORY.
+           MOVE SPACES TO HIST-OUT-REC.
+           MOVE WS-PRT-CC          TO HIST-OUT-CC.
+           MOVE WS-PRT-COUNTRY     TO HIST-OUT-COUNTRY.
+           MOVE WS-PRT-TOTAL-CC    TO HIST-OUT-TOTAL-CC.
+           MOVE WS-PRT-TOTAL-DEATHS TO HIST-OUT-TOTAL-DEATHS.
+           MOVE WS-PRT-TOTAL-RECVR TO HIST-OUT-TOTAL-RECVR.
+           WRITE HIST-OUT-REC.
+       7600-EXIT.
+           EXIT.
+      *
+       7700-ACCUM-REGION.
+           PERFORM 7710-FIND-REGION THRU 7710-EXIT.
+      *
+      * WS-AS-* WAS ALREADY STAGED BY 7050-STAGE-NUMERICS BEFORE
+      * 7000-WRITE-PRT WAS CALLED.
+      *
+           ADD 1                   TO WS-RT-COUNTRY-CNT(WS-RT-IDX).
+           ADD WS-AS-NEW-CC        TO WS-RT-NEW-CC(WS-RT-IDX).
+           ADD WS-AS-TOTAL-CC      TO WS-RT-TOTAL-CC(WS-RT-IDX).
+           ADD WS-AS-NEW-DEATHS    TO WS-RT-NEW-DEATHS(WS-RT-IDX).
+           ADD WS-AS-TOTAL-DEATHS  TO WS-RT-TOTAL-DEATHS(WS-RT-IDX).
+           ADD WS-AS-NEW-RECVR     TO WS-RT-NEW-RECVR(WS-RT-IDX).
+           ADD WS-AS-TOTAL-RECVR   TO WS-RT-TOTAL-RECVR(WS-RT-IDX).
+      *
+           ADD 1                   TO WS-GT-COUNTRY-CNT.
+           ADD WS-AS-NEW-CC        TO WS-GT-NEW-CC.
+           ADD WS-AS-TOTAL-CC      TO WS-GT-TOTAL-CC.
+           ADD WS-AS-NEW-DEATHS    TO WS-GT-NEW-DEATHS.
+           ADD WS-AS-TOTAL-DEATHS  TO WS-GT-TOTAL-DEATHS.
+           ADD WS-AS-NEW-RECVR     TO WS-GT-NEW-RECVR.
+           ADD WS-AS-TOTAL-RECVR   TO WS-GT-TOTAL-RECVR.
+       7700-EXIT.
+           EXIT.
+      *
+      * LOOK UP THE REGION FOR WS-PRT-CC AND POSITION WS-RT-IDX ON
+      * THE MATCHING WS-RT-ENTRY OCCURRENCE.  UNKNOWN CODES ROLL
+      * UP UNDER THE "OTHER" BUCKET.
+      *
+       7710-FIND-REGION.
+           SET WS-REGION-IDX TO 1.
+           MOVE "OTHER" TO WS-REGION-NAME-WORK.
+           SEARCH WS-REGION-ENTRY
+               AT END
+                   MOVE "OTHER" TO WS-REGION-NAME-WORK
+               WHEN WS-REGION-CC(WS-REGION-IDX) = WS-PRT-CC
+                   MOVE WS-REGION-NAME(WS-REGION-IDX)
+                       TO WS-REGION-NAME-WORK
+           END-SEARCH.
+           SET WS-RT-IDX TO 1.
+           SEARCH WS-RT-ENTRY
+               AT END
+                   SET WS-RT-IDX TO 6
+               WHEN WS-RT-NAME(WS-RT-IDX) = WS-REGION-NAME-WORK
+                   CONTINUE
+           END-SEARCH.
+       7710-EXIT.
+           EXIT.
+      *
+      * BUILD THE DAY-OVER-DAY TREND ENTRY FOR THIS COUNTRY BY
+      * DIFFING TODAY'S TOTAL CASES AGAINST THE PRIOR-DAY HISTORY.
+      * A ZERO PRIOR TOTAL MEANS NO HISTORY WAS FOUND FOR THIS
+      * COUNTRY, NOT A REAL ZERO-PERCENT CHANGE, SO THAT CASE IS
+      * CHECKED FOR EXPLICITLY RATHER THAN LEFT TO DIVIDE-BY-ZERO.
+      * ON SIZE ERROR IS LEFT TO CATCH ONLY A GENUINE PERCENTAGE
+      * SWING TOO LARGE FOR WS-TR-PCT TO HOLD, WHICH IS PEGGED TO
+      * THE FIELD'S MAXIMUM (SIGNED TO MATCH THE DIRECTION OF THE
+      * SWING) RATHER THAN REPORTED AS NO CHANGE AT ALL.
+      *
+       7800-ACCUM-TREND.
+           IF WS-TREND-CNT < 300
+               ADD 1 TO WS-TREND-CNT
+               SET WS-TR-IDX TO WS-TREND-CNT
+               MOVE WS-PRT-CC          TO WS-TR-CC(WS-TR-IDX)
+               MOVE WS-PRT-COUNTRY     TO WS-TR-COUNTRY(WS-TR-IDX)
+               MOVE WS-PRT-TOTAL-CC    TO WS-TR-TODAY-TOTAL(WS-TR-IDX)
+               PERFORM 7810-FIND-PRIOR-HIST THRU 7810-EXIT
+               COMPUTE WS-TR-DELTA(WS-TR-IDX) =
+                   WS-TR-TODAY-TOTAL(WS-TR-IDX)
+                   - WS-TR-PRIOR-TOTAL(WS-TR-IDX)
+               IF WS-TR-PRIOR-TOTAL(WS-TR-IDX) = ZERO
+                   MOVE ZERO TO WS-TR-PCT(WS-TR-IDX)
+               ELSE
+                   COMPUTE WS-TR-PCT(WS-TR-IDX) ROUNDED =
+                       (WS-TR-DELTA(WS-TR-IDX) * 100)
+                       / WS-TR-PRIOR-TOTAL(WS-TR-IDX)
+                       ON SIZE ERROR
+                           MOVE WS-TR-PCT-MAX-VALUE
+                               TO WS-TR-PCT(WS-TR-IDX)
+                           IF WS-TR-DELTA(WS-TR-IDX) < ZERO
+                               COMPUTE WS-TR-PCT(WS-TR-IDX) =
+                                   WS-TR-PCT(WS-TR-IDX) * -1
+                           END-IF
+                   END-COMPUTE
+               END-IF
+           END-IF.
+       7800-EXIT.
+           EXIT.
+      *
+       7810-FIND-PRIOR-HIST.
+           MOVE ZERO TO WS-TR-PRIOR-TOTAL(WS-TR-IDX).
+           SET WS-HIST-IDX TO 1.
+           SEARCH WS-HIST-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-HIST-CC(WS-HIST-IDX) = WS-PRT-CC
+                   MOVE WS-HIST-TOTAL-CC(WS-HIST-IDX)
+                       TO WS-TR-PRIOR-TOTAL(WS-TR-IDX)
+           END-SEARCH.
+       7810-EXIT.
+           EXIT.
+      *
+       8000-WRITE-REGION-TOTALS.
+           MOVE SPACES TO PRT-RCD.
+           WRITE PRT-RCD
+               AFTER ADVANCING PAGE.
+           MOVE HEADER-6 TO PRT-RCD.
+           WRITE PRT-RCD
+               AFTER ADVANCING 1 LINE.
+           MOVE HEADER-7 TO PRT-RCD.
+           WRITE PRT-RCD
+               AFTER ADVANCING 2 LINES.
+           MOVE HEADER-5 TO PRT-RCD.
+           WRITE PRT-RCD
+               AFTER ADVANCING 1 LINE.
+           SET WS-RT-IDX TO 1.
+           PERFORM 8010-WRITE-ONE-REGION THRU 8010-EXIT
+               VARYING WS-RT-IDX FROM 1 BY 1
+               UNTIL WS-RT-IDX > 6.
+           MOVE HEADER-5 TO PRT-RCD.
+           WRITE PRT-RCD
+               AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO PRT-RCD-SUMMARY.
+           IF WS-SEL-COUNTRY-CNT > 0
+               OR WS-SEL-DATE-FROM NOT = SPACES
+               OR WS-SEL-DATE-TO NOT = SPACES
+               MOVE "SELECTED TOTAL"  TO RPT-REGION-NAME
+           ELSE
+               MOVE "WORLD TOTAL"     TO RPT-REGION-NAME
+           END-IF.
+           MOVE WS-GT-COUNTRY-CNT    TO RPT-COUNTRY-CNT.
+           MOVE WS-GT-NEW-CC         TO RPT-NEW-CC.
+           MOVE WS-GT-TOTAL-CC       TO RPT-TOTAL-CC.
+           MOVE WS-GT-NEW-DEATHS     TO RPT-NEW-DEATHS.
+           MOVE WS-GT-TOTAL-DEATHS   TO RPT-TOTAL-DEATHS.
+           MOVE WS-GT-NEW-RECVR      TO RPT-NEW-RECVR.
+           MOVE WS-GT-TOTAL-RECVR    TO RPT-TOTAL-RECVR.
+           WRITE PRT-RCD
+               AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO PRT-RCD.
+       8000-EXIT.
+           EXIT.
+      *
+       8010-WRITE-ONE-REGION.
+           MOVE SPACES TO PRT-RCD-SUMMARY.
+           MOVE WS-RT-NAME(WS-RT-IDX)         TO RPT-REGION-NAME.
+           MOVE WS-RT-COUNTRY-CNT(WS-RT-IDX)  TO RPT-COUNTRY-CNT.
+           MOVE WS-RT-NEW-CC(WS-RT-IDX)       TO RPT-NEW-CC.
+           MOVE WS-RT-TOTAL-CC(WS-RT-IDX)     TO RPT-TOTAL-CC.
+           MOVE WS-RT-NEW-DEATHS(WS-RT-IDX)   TO RPT-NEW-DEATHS.
+           MOVE WS-RT-TOTAL-DEATHS(WS-RT-IDX) TO RPT-TOTAL-DEATHS.
+           MOVE WS-RT-NEW-RECVR(WS-RT-IDX)    TO RPT-NEW-RECVR.
+           MOVE WS-RT-TOTAL-RECVR(WS-RT-IDX)  TO RPT-TOTAL-RECVR.
+           WRITE PRT-RCD
+               AFTER ADVANCING 1 LINE.
+       8010-EXIT.
+           EXIT.
+      *
+      * PRINT THE DAY-OVER-DAY TREND PAGE BUILT IN WS-TREND-TABLE.
+      *
+       8500-WRITE-TREND-REPORT.
+           IF WS-TREND-CNT > 0
+               MOVE SPACES TO PRT-RCD
+               WRITE PRT-RCD
+                   AFTER ADVANCING PAGE
+               MOVE HEADER-8 TO PRT-RCD
+               WRITE PRT-RCD
+                   AFTER ADVANCING 1 LINE
+               MOVE HEADER-9 TO PRT-RCD
+               WRITE PRT-RCD
+                   AFTER ADVANCING 2 LINES
+               MOVE HEADER-5 TO PRT-RCD
+               WRITE PRT-RCD
+                   AFTER ADVANCING 1 LINE
+               SET WS-TR-IDX TO 1
+               PERFORM 8510-WRITE-ONE-TREND THRU 8510-EXIT
+                   VARYING WS-TR-IDX FROM 1 BY 1
+                   UNTIL WS-TR-IDX > WS-TREND-CNT
+           END-IF.
+       8500-EXIT.
+           EXIT.
+      *
+       8510-WRITE-ONE-TREND.
+           MOVE SPACES TO PRT-RCD-TREND.
+           MOVE WS-TR-COUNTRY(WS-TR-IDX)  TO RPTT-COUNTRY.
+           MOVE WS-TR-CC(WS-TR-IDX)       TO RPTT-CC.
+           MOVE WS-TR-TODAY-TOTAL(WS-TR-IDX) TO RPTT-TODAY.
+           MOVE WS-TR-PRIOR-TOTAL(WS-TR-IDX) TO RPTT-PRIOR.
+           MOVE WS-TR-DELTA(WS-TR-IDX)    TO RPTT-DELTA.
+           MOVE WS-TR-PCT(WS-TR-IDX)      TO RPTT-PCT.
+           WRITE PRT-RCD
+               AFTER ADVANCING 1 LINE.
+       8510-EXIT.
+           EXIT.
+      *
+      * CONTROL-TOTAL RECONCILIATION FOOTER - SHOWS HOW MANY CSV
+      * DATA ROWS WERE READ VERSUS HOW MANY WERE ACTUALLY PRINTED
+      * AS DETAIL LINES, AND FLAGS A MISMATCH AGAINST THE VENDOR'S
+      * TRAILER RECORD COUNT WHEN ONE IS PRESENT.
+      *
+       8600-WRITE-CONTROL-FOOTER.
+           MOVE SPACES TO PRT-RCD.
+           WRITE PRT-RCD
+               AFTER ADVANCING PAGE.
+           MOVE HEADER-10 TO PRT-RCD.
+           WRITE PRT-RCD
+               AFTER ADVANCING 1 LINE.
+           MOVE HEADER-5 TO PRT-RCD.
+           WRITE PRT-RCD
+               AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO PRT-RCD-FOOTER.
+           MOVE "TOTAL CSV DATA ROWS READ"     TO FTR-LABEL.
+           MOVE WS-DATA-ROWS-CNT               TO FTR-COUNT.
+           WRITE PRT-RCD
+               AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO PRT-RCD-FOOTER.
+           MOVE "TOTAL DETAIL LINES PRINTED"   TO FTR-LABEL.
+           MOVE WS-DETAIL-CNT                  TO FTR-COUNT.
+           WRITE PRT-RCD
+               AFTER ADVANCING 1 LINE.
+           IF WS-TRAILER-FOUND = 'Y'
+               MOVE SPACES TO PRT-RCD-FOOTER
+               MOVE "VENDOR TRAILER EXPECTED COUNT" TO FTR-LABEL
+               MOVE WS-EXPECTED-CNT             TO FTR-COUNT
+               WRITE PRT-RCD
+                   AFTER ADVANCING 1 LINE
+               MOVE SPACES TO PRT-RCD-FOOTER
+               IF WS-EXPECTED-CNT NOT = WS-DATA-ROWS-CNT
+                   MOVE "*** COUNT MISMATCH - CHECK FEED ***"
+                       TO FTR-LABEL
+               ELSE
+                   MOVE "COUNTS RECONCILE OK" TO FTR-LABEL
+               END-IF
+               WRITE PRT-RCD
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+           MOVE SPACES TO PRT-RCD.
+       8600-EXIT.
+           EXIT.
