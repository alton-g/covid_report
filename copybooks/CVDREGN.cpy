@@ -0,0 +1,83 @@
+      *----------------------------------------------------------
+      * CVDREGN - COUNTRY-CODE TO REGION LOOKUP TABLE.
+      * STATIC REFERENCE TABLE USED TO ROLL COUNTRY DETAIL LINES
+      * UP INTO CONTINENT/REGION SUBTOTALS.  CODES NOT FOUND IN
+      * THE TABLE ARE ACCUMULATED UNDER THE "OTHER" CATCH-ALL
+      * REGION RATHER THAN REJECTED.
+      *----------------------------------------------------------
+       01  WS-REGION-DATA.
+           05 FILLER PIC X(17) VALUE "USAMERICAS       ".
+           05 FILLER PIC X(17) VALUE "CAAMERICAS       ".
+           05 FILLER PIC X(17) VALUE "MXAMERICAS       ".
+           05 FILLER PIC X(17) VALUE "BRAMERICAS       ".
+           05 FILLER PIC X(17) VALUE "ARAMERICAS       ".
+           05 FILLER PIC X(17) VALUE "COAMERICAS       ".
+           05 FILLER PIC X(17) VALUE "PEAMERICAS       ".
+           05 FILLER PIC X(17) VALUE "CLAMERICAS       ".
+           05 FILLER PIC X(17) VALUE "ECAMERICAS       ".
+           05 FILLER PIC X(17) VALUE "VEAMERICAS       ".
+           05 FILLER PIC X(17) VALUE "BOAMERICAS       ".
+           05 FILLER PIC X(17) VALUE "PYAMERICAS       ".
+           05 FILLER PIC X(17) VALUE "UYAMERICAS       ".
+           05 FILLER PIC X(17) VALUE "CRAMERICAS       ".
+           05 FILLER PIC X(17) VALUE "PAAMERICAS       ".
+           05 FILLER PIC X(17) VALUE "CUAMERICAS       ".
+           05 FILLER PIC X(17) VALUE "DOAMERICAS       ".
+           05 FILLER PIC X(17) VALUE "GTAMERICAS       ".
+           05 FILLER PIC X(17) VALUE "GBEUROPE         ".
+           05 FILLER PIC X(17) VALUE "FREUROPE         ".
+           05 FILLER PIC X(17) VALUE "DEEUROPE         ".
+           05 FILLER PIC X(17) VALUE "ITEUROPE         ".
+           05 FILLER PIC X(17) VALUE "ESEUROPE         ".
+           05 FILLER PIC X(17) VALUE "PTEUROPE         ".
+           05 FILLER PIC X(17) VALUE "NLEUROPE         ".
+           05 FILLER PIC X(17) VALUE "BEEUROPE         ".
+           05 FILLER PIC X(17) VALUE "CHEUROPE         ".
+           05 FILLER PIC X(17) VALUE "ATEUROPE         ".
+           05 FILLER PIC X(17) VALUE "SEEUROPE         ".
+           05 FILLER PIC X(17) VALUE "NOEUROPE         ".
+           05 FILLER PIC X(17) VALUE "DKEUROPE         ".
+           05 FILLER PIC X(17) VALUE "FIEUROPE         ".
+           05 FILLER PIC X(17) VALUE "IEEUROPE         ".
+           05 FILLER PIC X(17) VALUE "PLEUROPE         ".
+           05 FILLER PIC X(17) VALUE "RUEUROPE         ".
+           05 FILLER PIC X(17) VALUE "UAEUROPE         ".
+           05 FILLER PIC X(17) VALUE "GREUROPE         ".
+           05 FILLER PIC X(17) VALUE "ROEUROPE         ".
+           05 FILLER PIC X(17) VALUE "CZEUROPE         ".
+           05 FILLER PIC X(17) VALUE "CNASIA           ".
+           05 FILLER PIC X(17) VALUE "INASIA           ".
+           05 FILLER PIC X(17) VALUE "JPASIA           ".
+           05 FILLER PIC X(17) VALUE "KRASIA           ".
+           05 FILLER PIC X(17) VALUE "IDASIA           ".
+           05 FILLER PIC X(17) VALUE "PHASIA           ".
+           05 FILLER PIC X(17) VALUE "VNASIA           ".
+           05 FILLER PIC X(17) VALUE "THASIA           ".
+           05 FILLER PIC X(17) VALUE "MYASIA           ".
+           05 FILLER PIC X(17) VALUE "SGASIA           ".
+           05 FILLER PIC X(17) VALUE "PKASIA           ".
+           05 FILLER PIC X(17) VALUE "BDASIA           ".
+           05 FILLER PIC X(17) VALUE "IRASIA           ".
+           05 FILLER PIC X(17) VALUE "IQASIA           ".
+           05 FILLER PIC X(17) VALUE "SAASIA           ".
+           05 FILLER PIC X(17) VALUE "AEASIA           ".
+           05 FILLER PIC X(17) VALUE "ILASIA           ".
+           05 FILLER PIC X(17) VALUE "TRASIA           ".
+           05 FILLER PIC X(17) VALUE "ZAAFRICA         ".
+           05 FILLER PIC X(17) VALUE "EGAFRICA         ".
+           05 FILLER PIC X(17) VALUE "NGAFRICA         ".
+           05 FILLER PIC X(17) VALUE "KEAFRICA         ".
+           05 FILLER PIC X(17) VALUE "ETAFRICA         ".
+           05 FILLER PIC X(17) VALUE "GHAFRICA         ".
+           05 FILLER PIC X(17) VALUE "MAAFRICA         ".
+           05 FILLER PIC X(17) VALUE "DZAFRICA         ".
+           05 FILLER PIC X(17) VALUE "TNAFRICA         ".
+           05 FILLER PIC X(17) VALUE "AUOCEANIA        ".
+           05 FILLER PIC X(17) VALUE "NZOCEANIA        ".
+           05 FILLER PIC X(17) VALUE "FJOCEANIA        ".
+      *
+       01  WS-REGION-TABLE REDEFINES WS-REGION-DATA.
+           05  WS-REGION-ENTRY OCCURS 69 TIMES
+                               INDEXED BY WS-REGION-IDX.
+               10  WS-REGION-CC            PIC X(02).
+               10  WS-REGION-NAME          PIC X(15).
