@@ -0,0 +1,310 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.      COVRANK.
+       AUTHOR.          ALTON GOODMAN.
+      *
+      * TOP-20 COUNTRIES BY NEW DEATHS/NEW CASES REPORT.
+      * READS THE SAME COVID19 CSV FEED AS COVID19, SORTS THE
+      * EXTRACTED DAILY FIGURES DESCENDING BY NEW DEATHS THEN NEW
+      * CASES, AND PRINTS A LEADERBOARD OF THE WORST 20 COUNTRIES
+      * FOR THE DAY USING THE SAME HEADER STYLE AS COVID19.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  AG  NEW PROGRAM.
+      *
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-LINE ASSIGN TO PRTLINE
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT COVID-CSV ASSIGN TO COVID19
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-WORK ASSIGN TO SORTWK1.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  PRINT-LINE RECORDING MODE IS F.
+      *
+       01  PRT-RCD.
+           05  PRT-RANK                         PIC X(04).
+           05  FILLER                           PIC X(01).
+           05  PRT-COUNTRY                      PIC X(20).
+           05  FILLER                           PIC X(01).
+           05  PRT-CC                           PIC X(02).
+           05  FILLER                           PIC X(04).
+           05  PRT-NEW-DEATHS                   PIC ZZZ,ZZZ,ZZZ,ZZ9.
+           05  FILLER                           PIC X(04).
+           05  PRT-NEW-CC                       PIC ZZZ,ZZZ,ZZZ,ZZ9.
+           05  FILLER                           PIC X(04).
+           05  PRT-TOTAL-DEATHS                 PIC ZZZ,ZZZ,ZZZ,ZZ9.
+           05  FILLER                           PIC X(04).
+           05  PRT-TOTAL-CC                     PIC ZZZ,ZZZ,ZZZ,ZZ9.
+           05  FILLER                           PIC X(10).
+      *
+       FD  COVID-CSV RECORDING MODE IS V
+           RECORD IS VARYING FROM 1 TO 296 CHARACTERS
+           DEPENDING ON COVID-RCD-LENGTH
+           BLOCK 0
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS COVID-RCD.
+       01  COVID-RCD                            PIC X(296).
+      *
+       SD  SORT-WORK.
+       01  SD-RCD.
+           05  SD-NEW-DEATHS                    PIC 9(12).
+           05  SD-NEW-CC                        PIC 9(12).
+           05  SD-COUNTRY                       PIC X(20).
+           05  SD-CC                            PIC X(02).
+           05  SD-TOTAL-DEATHS                  PIC 9(12).
+           05  SD-TOTAL-CC                      PIC 9(12).
+      *
+      *-------------------
+       WORKING-STORAGE SECTION.
+      *-------------------
+       01  HEADER-1.
+           05  FILLER                           PIC X(05)
+                VALUE SPACE.
+           05  FILLER                           PIC X(60)
+                VALUE "TOP 20 - NEW DEATHS / NEW CASES FOR THE DAY".
+       01  HEADER-2.
+           05  FILLER                           PIC X(01)
+                VALUE SPACE.
+           05  FILLER                           PIC X(04)
+                VALUE "RANK".
+           05  FILLER                           PIC X(01)
+                VALUE SPACE.
+           05  FILLER                           PIC X(07)
+                VALUE "COUNTRY".
+           05  FILLER                           PIC X(17)
+                VALUE SPACE.
+           05  FILLER                           PIC X(04)
+                VALUE "CODE".
+           05  FILLER                           PIC X(05)
+                VALUE SPACE.
+           05  FILLER                           PIC X(10)
+                VALUE "NEW DEATHS".
+           05  FILLER                           PIC X(02)
+                VALUE SPACE.
+           05  FILLER                           PIC X(08)
+                VALUE "NEW CASE".
+           05  FILLER                           PIC X(04)
+                VALUE SPACE.
+           05  FILLER                           PIC X(12)
+                VALUE "TOTAL DEATHS".
+           05  FILLER                           PIC X(02)
+                VALUE SPACE.
+           05  FILLER                           PIC X(10)
+                VALUE "TOTAL CASE".
+       01  HEADER-5                             PIC X(100)
+           VALUE ALL "=".
+      *
+       01  WS-COVID-RCD                         PIC X(296)
+           VALUE SPACES.
+      *
+       01  WS-UNSTRING-FIELDS.
+           05  WS-UN-COUNTRY                    PIC X(20).
+           05  WS-UN-CC                         PIC X(02).
+           05  WS-UN-SLUG                       PIC X(50).
+           05  WS-UN-NEW-CC                     PIC X(12).
+           05  WS-UN-TOTAL-CC                   PIC X(12).
+           05  WS-UN-NEW-DEATHS                 PIC X(12).
+           05  WS-UN-TOTAL-DEATHS               PIC X(12).
+           05  WS-UN-NEW-RECVR                  PIC X(12).
+           05  WS-UN-TOTAL-RECVR                PIC X(12).
+           05  WS-UN-TIMESTAMP.
+               10  WS-UN-DATE                   PIC X(10).
+               10  WS-UN-TIME                   PIC X(09).
+      *
+      * LENGTH OF EACH NUMERIC FIELD AS EXTRACTED BY THE UNSTRING,
+      * USED TO VALIDATE THE FIELD WITHOUT BEING FOOLED BY THE
+      * TRAILING BLANKS A SHORT VALUE LEAVES BEHIND - SAME CHECK
+      * COVID19 RUNS AGAINST THIS SAME FEED.
+      *
+       01  WS-FIELD-LENGTHS.
+           05  WS-LEN-NEW-CC                    PIC 9(03).
+           05  WS-LEN-TOTAL-CC                  PIC 9(03).
+           05  WS-LEN-NEW-DEATHS                PIC 9(03).
+           05  WS-LEN-TOTAL-DEATHS              PIC 9(03).
+       01  WS-VALID-RECORD                      PIC X(01).
+      *
+       01  FLAGS.
+           05  LAST-REC                         PIC X(01) VALUE 'N'.
+           05  SORT-EOF                         PIC X(01) VALUE 'N'.
+      *
+       01  COUNTERS.
+           05  LINE-CTR                         PIC S9(03) COMP
+               VALUE ZERO.
+           05  RCD-IN                           PIC S9(07) COMP
+               VALUE ZERO.
+           05  WS-RANK-CTR                      PIC 9(03)
+               VALUE ZERO.
+           05  WS-REJECT-CNT                    PIC S9(07) COMP
+               VALUE ZERO.
+      *
+       01  WS-WORK.
+           05  COVID-RCD-LENGTH                 PIC 9(07) COMP
+               VALUE ZERO.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+      *
+       0000-MAINLINE.
+           OPEN OUTPUT PRINT-LINE.
+           SORT SORT-WORK
+               ON DESCENDING KEY SD-NEW-DEATHS
+               ON DESCENDING KEY SD-NEW-CC
+               INPUT PROCEDURE IS 2000-BUILD-SORT-FILE THRU 2000-EXIT
+               OUTPUT PROCEDURE IS 7000-WRITE-TOP20 THRU 7000-EXIT.
+           CLOSE PRINT-LINE.
+           GOBACK.
+      *
+       2000-BUILD-SORT-FILE.
+           OPEN INPUT COVID-CSV.
+      *
+      * READ THE CSV TWICE TO CONSUME THE COLUMN HEADER ROW, THE
+      * SAME WAY COVID19 DOES.
+      *
+           PERFORM 5000-READ-CSV THRU 5000-EXIT
+               2 TIMES.
+           PERFORM 2500-RELEASE-ONE THRU 2500-EXIT
+               UNTIL LAST-REC = 'Y'.
+           CLOSE COVID-CSV.
+       2000-EXIT.
+           EXIT.
+      *
+       2500-RELEASE-ONE.
+           PERFORM 6000-UNSTRING THRU 6000-EXIT.
+           PERFORM 6500-VALIDATE-FIELDS THRU 6500-EXIT.
+           IF WS-VALID-RECORD = 'Y'
+               MOVE WS-UN-NEW-DEATHS     TO SD-NEW-DEATHS
+               MOVE WS-UN-NEW-CC         TO SD-NEW-CC
+               MOVE WS-UN-COUNTRY        TO SD-COUNTRY
+               MOVE WS-UN-CC             TO SD-CC
+               MOVE WS-UN-TOTAL-DEATHS   TO SD-TOTAL-DEATHS
+               MOVE WS-UN-TOTAL-CC       TO SD-TOTAL-CC
+               RELEASE SD-RCD
+           ELSE
+               ADD 1 TO WS-REJECT-CNT
+               DISPLAY "COVRANK - SKIPPING MALFORMED RECORD " RCD-IN
+           END-IF.
+           PERFORM 5000-READ-CSV THRU 5000-EXIT.
+       2500-EXIT.
+           EXIT.
+      *
+       5000-READ-CSV.
+           MOVE SPACES TO WS-COVID-RCD.
+           READ COVID-CSV INTO WS-COVID-RCD
+               AT END MOVE 'Y' TO LAST-REC
+           END-READ.
+           ADD 1 TO RCD-IN.
+       5000-EXIT.
+           EXIT.
+      *
+       6000-UNSTRING.
+           INITIALIZE WS-UNSTRING-FIELDS.
+           UNSTRING WS-COVID-RCD DELIMITED BY '","'
+           INTO WS-UN-COUNTRY,
+           WS-UN-CC,
+           WS-UN-SLUG,
+           WS-UN-NEW-CC       COUNT IN WS-LEN-NEW-CC,
+           WS-UN-TOTAL-CC     COUNT IN WS-LEN-TOTAL-CC,
+           WS-UN-NEW-DEATHS   COUNT IN WS-LEN-NEW-DEATHS,
+           WS-UN-TOTAL-DEATHS COUNT IN WS-LEN-TOTAL-DEATHS,
+           WS-UN-NEW-RECVR,
+           WS-UN-TOTAL-RECVR,
+           WS-UN-TIMESTAMP
+           END-UNSTRING.
+           INSPECT WS-UNSTRING-FIELDS CONVERTING '"' TO SPACE.
+       6000-EXIT.
+           EXIT.
+      *
+      * VALIDATE THE NUMERIC FIELDS THIS PROGRAM ACTUALLY SORTS AND
+      * PRINTS ON, THE SAME WAY COVID19 VALIDATES THEM, SO A
+      * MALFORMED ROW IN THE SHARED FEED DOES NOT CORRUPT THE
+      * LEADERBOARD OR ITS RANKING KEY.
+      *
+       6500-VALIDATE-FIELDS.
+           MOVE 'Y' TO WS-VALID-RECORD.
+           IF WS-LEN-NEW-DEATHS = 0 OR WS-LEN-NEW-DEATHS > 12
+               MOVE 'N' TO WS-VALID-RECORD
+           ELSE
+               IF WS-UN-NEW-DEATHS(1:WS-LEN-NEW-DEATHS) NOT NUMERIC
+                   MOVE 'N' TO WS-VALID-RECORD
+               END-IF
+           END-IF.
+           IF WS-VALID-RECORD = 'Y'
+               IF WS-LEN-NEW-CC = 0 OR WS-LEN-NEW-CC > 12
+                   MOVE 'N' TO WS-VALID-RECORD
+               ELSE
+                   IF WS-UN-NEW-CC(1:WS-LEN-NEW-CC) NOT NUMERIC
+                       MOVE 'N' TO WS-VALID-RECORD
+                   END-IF
+               END-IF
+           END-IF.
+           IF WS-VALID-RECORD = 'Y'
+               IF WS-LEN-TOTAL-DEATHS = 0 OR WS-LEN-TOTAL-DEATHS > 12
+                   MOVE 'N' TO WS-VALID-RECORD
+               ELSE
+                   IF WS-UN-TOTAL-DEATHS(1:WS-LEN-TOTAL-DEATHS)
+                           NOT NUMERIC
+                       MOVE 'N' TO WS-VALID-RECORD
+                   END-IF
+               END-IF
+           END-IF.
+           IF WS-VALID-RECORD = 'Y'
+               IF WS-LEN-TOTAL-CC = 0 OR WS-LEN-TOTAL-CC > 12
+                   MOVE 'N' TO WS-VALID-RECORD
+               ELSE
+                   IF WS-UN-TOTAL-CC(1:WS-LEN-TOTAL-CC) NOT NUMERIC
+                       MOVE 'N' TO WS-VALID-RECORD
+                   END-IF
+               END-IF
+           END-IF.
+       6500-EXIT.
+           EXIT.
+      *
+       7000-WRITE-TOP20.
+           PERFORM 4000-WRITE-HEADERS THRU 4000-EXIT.
+           MOVE ZERO TO WS-RANK-CTR.
+           MOVE 'N' TO SORT-EOF.
+           RETURN SORT-WORK AT END MOVE 'Y' TO SORT-EOF.
+           PERFORM 7500-WRITE-ONE-RANK THRU 7500-EXIT
+               UNTIL SORT-EOF = 'Y' OR WS-RANK-CTR = 20.
+       7000-EXIT.
+           EXIT.
+      *
+       7500-WRITE-ONE-RANK.
+           ADD 1 TO WS-RANK-CTR.
+           MOVE SPACES TO PRT-RCD.
+           MOVE WS-RANK-CTR          TO PRT-RANK.
+           MOVE SD-COUNTRY           TO PRT-COUNTRY.
+           MOVE SD-CC                TO PRT-CC.
+           MOVE SD-NEW-DEATHS        TO PRT-NEW-DEATHS.
+           MOVE SD-NEW-CC            TO PRT-NEW-CC.
+           MOVE SD-TOTAL-DEATHS      TO PRT-TOTAL-DEATHS.
+           MOVE SD-TOTAL-CC          TO PRT-TOTAL-CC.
+           WRITE PRT-RCD
+               AFTER ADVANCING 1 LINE.
+           RETURN SORT-WORK AT END MOVE 'Y' TO SORT-EOF.
+       7500-EXIT.
+           EXIT.
+      *
+       4000-WRITE-HEADERS.
+           MOVE HEADER-1 TO PRT-RCD.
+           WRITE PRT-RCD
+               AFTER ADVANCING PAGE.
+           MOVE HEADER-2 TO PRT-RCD.
+           WRITE PRT-RCD
+               AFTER ADVANCING 2 LINES.
+           MOVE HEADER-5 TO PRT-RCD.
+           WRITE PRT-RCD
+               AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO PRT-RCD.
+       4000-EXIT.
+           EXIT.
